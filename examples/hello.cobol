@@ -2,6 +2,11 @@
       * Exemple : Hello, Monde !
       * Compiler : cobc -x hello.cobol -o hello
       * Executer : ./hello
+      * Variables d'environnement :
+      *   COB_VERSION     - version du runtime COBOL installe
+      *                      (par defaut "version inconnue" si absente)
+      *   MAINFREEM_ENV   - environnement d'execution, TEST ou PROD
+      *                      (par defaut TEST si absente)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
@@ -9,11 +14,31 @@
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NOM-VARIABLE PIC X(20) VALUE SPACES.
+       01 WS-VERSION   PIC X(40) VALUE SPACES.
+       01 WS-ENVIRONNEMENT PIC X(10) VALUE SPACES.
 
        PROCEDURE DIVISION.
            DISPLAY '================================'.
            DISPLAY '  MainFreem - Environnement COBOL'.
-           DISPLAY '  GNU COBOL 4.0'.
+
+           MOVE 'COB_VERSION' TO WS-NOM-VARIABLE.
+           DISPLAY WS-NOM-VARIABLE UPON ENVIRONMENT-NAME.
+           ACCEPT WS-VERSION FROM ENVIRONMENT-VALUE.
+           IF WS-VERSION = SPACES
+               MOVE 'version inconnue' TO WS-VERSION
+           END-IF.
+           DISPLAY '  ' WS-VERSION.
+
+           MOVE 'MAINFREEM_ENV' TO WS-NOM-VARIABLE.
+           DISPLAY WS-NOM-VARIABLE UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENVIRONNEMENT FROM ENVIRONMENT-VALUE.
+           IF WS-ENVIRONNEMENT = SPACES
+               MOVE 'TEST' TO WS-ENVIRONNEMENT
+           END-IF.
+           DISPLAY '  Environnement : ' WS-ENVIRONNEMENT.
+
            DISPLAY '================================'.
            DISPLAY 'Bonjour, le monde !'.
            DISPLAY '================================'.
