@@ -0,0 +1,9 @@
+      *===============================================================
+      * FICHEREC - Enregistrement d'une fiche employe (FIC-EMPLOYES-
+      * INFO), utilise par EX02 pour le format "fiche de reference".
+      *===============================================================
+       01  ENR-FICHE.
+           05 FIC-NOM        PIC X(20).
+           05 FIC-AGE        PIC 9(3).
+           05 FIC-VILLE      PIC X(30).
+           05 FIC-SALAIRE    PIC 9(7)V99.
