@@ -0,0 +1,20 @@
+      *===============================================================
+      * RUNLOGREC - Enregistrement du journal d'exploitation de la
+      * nuit batch.
+      * Utilise par EX07-LECTURE, EX08-ECRITURE, EX09-TRI-RUPTURE et
+      * EX15-PRINCIPAL pour alimenter un meme journal FIC-RUNLOG.dat :
+      * chaque programme y ecrit un enregistrement de bilan a la fin
+      * de son traitement, ce qui permet de reconstituer l'ordonnancement
+      * complet de la nuit (qui a tourne, quand, avec quel resultat)
+      * sans avoir a depouiller les DISPLAY de chaque programme.
+      *===============================================================
+       01  ENR-JOURNAL-EXEC.
+           05 JEX-DATE            PIC 9(8).
+           05 JEX-HEURE-DEBUT     PIC 9(6).
+           05 JEX-HEURE-FIN       PIC 9(6).
+           05 JEX-PROGRAMME       PIC X(14).
+           05 JEX-NB-LUS          PIC 9(6).
+           05 JEX-NB-TRAITES      PIC 9(6).
+           05 JEX-NB-REJETES      PIC 9(6).
+           05 JEX-DUREE-SECONDES  PIC 9(5).
+           05 JEX-CODE-RETOUR     PIC 9(2).
