@@ -0,0 +1,8 @@
+      *===============================================================
+      * BUGREC - Resultat d'un des 6 bugs d'EX14-DEBUG, utilise par
+      * EX14-DEBUG (ecriture) et EX14B-VERIF (lecture/comparaison)
+      * pour la notation automatique des stagiaires.
+      *===============================================================
+       01  ENR-RESULTAT-BUG.
+           05 BUG-NUMERO     PIC 9(1).
+           05 BUG-VALEUR     PIC X(15).
