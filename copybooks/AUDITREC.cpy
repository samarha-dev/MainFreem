@@ -0,0 +1,17 @@
+      *===============================================================
+      * AUDITREC - Enregistrement du journal d'audit des changements
+      * de salaire.
+      * Utilise par EX08-ECRITURE (constatation du changement, au
+      * moment de l'augmentation) et EX15-PRINCIPAL (constatation de
+      * l'ecart, au moment ou la paie est calculee sur un salaire qui
+      * a bouge depuis le dernier bulletin) pour alimenter un meme
+      * journal FIC-AUDIT-SALAIRES.dat.
+      *===============================================================
+       01  ENR-AUDIT-SALAIRE.
+           05 AUD-DATE           PIC 9(8).
+           05 AUD-HEURE          PIC 9(6).
+           05 AUD-PROGRAMME      PIC X(14).
+           05 AUD-MATRICULE      PIC X(6).
+           05 AUD-CHAMP          PIC X(12).
+           05 AUD-VALEUR-AVANT   PIC 9(8)V99.
+           05 AUD-VALEUR-APRES   PIC 9(8)V99.
