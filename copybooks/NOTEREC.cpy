@@ -0,0 +1,9 @@
+      *===============================================================
+      * NOTEREC - Enregistrement d'une note d'etudiant (FIC-NOTES)
+      * Utilise par EX04 et EX06 pour les traitements sur une
+      * promotion entiere plutot que sur une note ou un tableau fige.
+      *===============================================================
+       01  ENR-NOTES.
+           05 ETU-MATRICULE     PIC X(6).
+           05 ETU-NOM           PIC X(20).
+           05 ETU-NOTE          PIC 9(2).
