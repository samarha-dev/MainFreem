@@ -0,0 +1,29 @@
+      *===============================================================
+      * VALIDCODES - Table des codes retour de EX15-VALIDEMP
+      * Utilise par tout appelant (EX15-PRINCIPAL) pour afficher un
+      * motif lisible au lieu du code numerique brut.
+      * Code retour : 0=OK, 4=nom manquant, 8=matricule vide,
+      *               12=salaire nul, 16=anciennete invalide,
+      *               20=salaire hors plage.
+      *===============================================================
+       01  WS-CODES-RETOUR-VALEURS.
+           05 FILLER PIC X(44) VALUE
+               '000Valide'.
+           05 FILLER PIC X(44) VALUE
+               '004Nom manquant'.
+           05 FILLER PIC X(44) VALUE
+               '008Matricule vide'.
+           05 FILLER PIC X(44) VALUE
+               '012Salaire nul'.
+           05 FILLER PIC X(44) VALUE
+               '016Anciennete invalide (> maximum autorise)'.
+           05 FILLER PIC X(44) VALUE
+               '020Salaire hors plage autorisee'.
+
+       01  WS-TABLE-CODES-RETOUR REDEFINES WS-CODES-RETOUR-VALEURS.
+           05 WS-CODE-RETOUR-ENTREE OCCURS 6 TIMES
+                   INDEXED BY WS-IDX-CODE-RETOUR.
+              10 TCR-CODE    PIC 9(3).
+              10 TCR-LIBELLE PIC X(41).
+
+       01  WS-LIBELLE-CODE-RETOUR PIC X(41) VALUE SPACES.
