@@ -0,0 +1,16 @@
+      *===============================================================
+      * EMPREC - Enregistrement du fichier maitre employes
+      * Utilise par EX07, EX08, EX15 et les jobs batch associes.
+      *===============================================================
+       01  ENR-EMPLOYES.
+           05 EMP-MATRICULE     PIC X(6).
+           05 EMP-NOM           PIC X(20).
+           05 EMP-PRENOM        PIC X(15).
+           05 EMP-SALAIRE       PIC 9(6).
+           05 EMP-STATUT        PIC X.
+              88 EMP-ACTIF       VALUE 'A'.
+              88 EMP-TERMINE     VALUE 'T'.
+           05 EMP-ANCIENNETE    PIC 9(2).
+           05 EMP-HEURES-SUP    PIC 9(3)V99.
+           05 EMP-DEPARTEMENT   PIC X(4).
+           05 EMP-IBAN          PIC X(27).
