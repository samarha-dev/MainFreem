@@ -0,0 +1,8 @@
+      *===============================================================
+      * VENTEREC - Enregistrement de vente (FIC-VENTES)
+      * Utilise par EX09 et les jobs batch associes.
+      *===============================================================
+       01  ENR-VENTES.
+           05 VTE-REGION     PIC X(2).
+           05 VTE-VENDEUR    PIC X(4).
+           05 VTE-MONTANT    PIC 9(7).
