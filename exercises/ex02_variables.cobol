@@ -2,25 +2,86 @@
       * Exercice 2 - Variables et DISPLAY
       * Niveau : Novice
       * Compiler : cobc -x ex02_variables.cobol -o ex02_variables
+      *            -I ../copybooks
       * Executer : ./ex02_variables
+      * Entree  : FIC-EMPLOYES-INFO.dat (fiches employe, COPY
+      *           FICHEREC)
+      *           FIC-TAUX-CHARGES.dat (taux de charges, optionnel -
+      *           meme fichier et meme repli que EX15-CALCSAL)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX02-VARIABLES.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EMPLOYES-INFO ASSIGN TO 'FIC-EMPLOYES-INFO.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-TAUX-CHARGES ASSIGN TO 'FIC-TAUX-CHARGES.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EMPLOYES-INFO LABEL RECORDS ARE STANDARD.
+       COPY FICHEREC.
+
+       FD  FIC-TAUX-CHARGES LABEL RECORDS ARE STANDARD.
+       01  ENR-TAUX-CHARGES.
+           05 TAUX-CHARGES-FICHIER PIC 9V999.
+
        WORKING-STORAGE SECTION.
+       01 WS-FIN-FICHIER      PIC X VALUE 'N'.
+          88 FIC-TERMINE      VALUE 'O'.
+       01 WS-STATUT-TAUX      PIC X(2) VALUE '00'.
+
+      * Taux de charges par defaut si FIC-TAUX-CHARGES.dat est absent,
+      * meme repli que dans EX15-CALCSAL.
+       01 WS-TAUX-CHARGES     PIC 9V999 VALUE 0.220.
+
        01 WS-NOM        PIC X(20) VALUE SPACES.
        01 WS-AGE        PIC 9(3)  VALUE ZEROS.
        01 WS-VILLE      PIC X(30) VALUE SPACES.
        01 WS-SALAIRE    PIC 9(7)V99 VALUE ZEROS.
+       01 WS-SALAIRE-NET PIC 9(7)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           MOVE 'Jean Dupont'  TO WS-NOM.
-           MOVE 28             TO WS-AGE.
-           MOVE 'Paris'        TO WS-VILLE.
-           MOVE 3500.50        TO WS-SALAIRE.
+           PERFORM LIRE-TAUX-CHARGES.
+           OPEN INPUT FIC-EMPLOYES-INFO.
+
+           READ FIC-EMPLOYES-INFO
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIC-TERMINE
+               PERFORM AFFICHER-FICHE
+               READ FIC-EMPLOYES-INFO
+                   AT END SET FIC-TERMINE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIC-EMPLOYES-INFO.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+       LIRE-TAUX-CHARGES.
+           OPEN INPUT FIC-TAUX-CHARGES.
+           IF WS-STATUT-TAUX = '00'
+               READ FIC-TAUX-CHARGES
+                   NOT AT END
+                       MOVE TAUX-CHARGES-FICHIER TO WS-TAUX-CHARGES
+               END-READ
+               CLOSE FIC-TAUX-CHARGES
+           END-IF.
+
+      *---------------------------------------------------------------
+       AFFICHER-FICHE.
+           MOVE FIC-NOM     TO WS-NOM.
+           MOVE FIC-AGE     TO WS-AGE.
+           MOVE FIC-VILLE   TO WS-VILLE.
+           MOVE FIC-SALAIRE TO WS-SALAIRE.
+           COMPUTE WS-SALAIRE-NET ROUNDED =
+               WS-SALAIRE * (1 - WS-TAUX-CHARGES).
 
            DISPLAY '================================'.
            DISPLAY '  Fiche Employe'.
@@ -28,6 +89,6 @@
            DISPLAY 'Nom     : ' WS-NOM.
            DISPLAY 'Age     : ' WS-AGE ' ans'.
            DISPLAY 'Ville   : ' WS-VILLE.
-           DISPLAY 'Salaire : ' WS-SALAIRE ' EUR'.
+           DISPLAY 'Salaire : ' WS-SALAIRE ' EUR (brut)'.
+           DISPLAY 'Net     : ' WS-SALAIRE-NET ' EUR (apres charges)'.
            DISPLAY '================================'.
-           STOP RUN.
