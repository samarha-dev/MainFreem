@@ -0,0 +1,123 @@
+      *===============================================================
+      * Exercice 14b - Verification automatique d'EX14-DEBUG
+      * Niveau : Expert
+      * Compare les 6 resultats produits par la derniere execution
+      * d'EX14-DEBUG (FIC-EX14-RESULTATS.dat) a la fiche de reponses
+      * (FIC-EX14-ATTENDU.dat) et note le stagiaire bug par bug.
+      * Compiler : cobc -x ex14b_verif.cobol -o ex14b_verif
+      *            -I ../copybooks
+      * Executer : ./ex14b_verif
+      * Sortie   : FIC-EX14-SCORES.txt (un OK/KO par bug pour le
+      *            stagiaire saisi)
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX14B-VERIF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EX14-RESULTATS ASSIGN TO 'FIC-EX14-RESULTATS.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RESULTATS.
+           SELECT FIC-EX14-ATTENDU ASSIGN TO 'FIC-EX14-ATTENDU.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-ATTENDU.
+           SELECT FIC-EX14-SCORES ASSIGN TO 'FIC-EX14-SCORES.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EX14-RESULTATS LABEL RECORDS ARE STANDARD.
+       COPY BUGREC.
+
+       FD  FIC-EX14-ATTENDU LABEL RECORDS ARE STANDARD.
+       COPY BUGREC
+           REPLACING ==ENR-RESULTAT-BUG== BY ==ENR-RESULTAT-ATTENDU==.
+
+       FD  FIC-EX14-SCORES.
+       01  ENR-SCORE           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUT-RESULTATS PIC X(2) VALUE '00'.
+       01 WS-STATUT-ATTENDU   PIC X(2) VALUE '00'.
+       01 WS-FIN-RESULTATS    PIC X VALUE 'N'.
+          88 RESULTATS-TERMINES VALUE 'O'.
+       01 WS-FIN-ATTENDU      PIC X VALUE 'N'.
+          88 ATTENDU-TERMINE  VALUE 'O'.
+
+       01 WS-ID-STAGIAIRE     PIC X(10) VALUE SPACES.
+       01 WS-NB-BUGS-OK       PIC 9(1) VALUE 0.
+       01 WS-NB-BUGS-TOTAL    PIC 9(1) VALUE 0.
+       01 WS-LIGNE-SCORE      PIC X(60) VALUE SPACES.
+       01 WS-STATUT-BUG       PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY '================================'.
+           DISPLAY '  EX14 - Notation automatique'.
+           DISPLAY '================================'.
+           DISPLAY 'Identifiant du stagiaire : ' WITH NO ADVANCING.
+           ACCEPT WS-ID-STAGIAIRE.
+
+           OPEN INPUT FIC-EX14-RESULTATS.
+           IF WS-STATUT-RESULTATS NOT = '00'
+               DISPLAY 'FIC-EX14-RESULTATS.dat introuvable - '
+                       'executer EX14-DEBUG d''abord'
+               STOP RUN 1
+           END-IF.
+
+           OPEN INPUT FIC-EX14-ATTENDU.
+           IF WS-STATUT-ATTENDU NOT = '00'
+               DISPLAY 'FIC-EX14-ATTENDU.dat introuvable'
+               CLOSE FIC-EX14-RESULTATS
+               STOP RUN 1
+           END-IF.
+
+           OPEN OUTPUT FIC-EX14-SCORES.
+
+           PERFORM VERIFIER-UN-BUG
+               VARYING WS-NB-BUGS-TOTAL FROM 1 BY 1
+               UNTIL WS-NB-BUGS-TOTAL > 6
+                   OR RESULTATS-TERMINES
+                   OR ATTENDU-TERMINE.
+
+           DISPLAY '================================'.
+           DISPLAY 'Score final pour ' WS-ID-STAGIAIRE ' : '
+                   WS-NB-BUGS-OK '/6'.
+           DISPLAY '================================'.
+
+           CLOSE FIC-EX14-RESULTATS FIC-EX14-ATTENDU FIC-EX14-SCORES.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+       VERIFIER-UN-BUG.
+           READ FIC-EX14-RESULTATS
+               AT END SET RESULTATS-TERMINES TO TRUE
+           END-READ.
+           READ FIC-EX14-ATTENDU
+               AT END SET ATTENDU-TERMINE TO TRUE
+           END-READ.
+
+           IF NOT RESULTATS-TERMINES AND NOT ATTENDU-TERMINE
+               IF BUG-VALEUR OF ENR-RESULTAT-BUG =
+                  BUG-VALEUR OF ENR-RESULTAT-ATTENDU
+                   MOVE 'OK' TO WS-STATUT-BUG
+                   ADD 1 TO WS-NB-BUGS-OK
+               ELSE
+                   MOVE 'KO' TO WS-STATUT-BUG
+               END-IF
+
+               MOVE SPACES TO WS-LIGNE-SCORE
+               STRING WS-ID-STAGIAIRE DELIMITED BY SPACE
+                       ' BUG' BUG-NUMERO OF ENR-RESULTAT-BUG
+                       ' : ' WS-STATUT-BUG
+                       ' (obtenu=' BUG-VALEUR OF ENR-RESULTAT-BUG
+                       ' attendu=' BUG-VALEUR OF ENR-RESULTAT-ATTENDU
+                       ')'
+                   INTO WS-LIGNE-SCORE
+               END-STRING
+               MOVE WS-LIGNE-SCORE TO ENR-SCORE
+               WRITE ENR-SCORE
+
+               DISPLAY 'Bug ' BUG-NUMERO OF ENR-RESULTAT-BUG
+                       ' : ' WS-STATUT-BUG
+           END-IF.
