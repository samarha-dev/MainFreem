@@ -1,7 +1,9 @@
       *===============================================================
       * Sous-programme VALIDEMP
       * Valide un enregistrement employe
-      * Code retour : 0=OK, 4=nom manquant, 8=matricule vide, 12=salaire nul
+      * Code retour : 0=OK, 4=nom manquant, 8=matricule vide,
+      *               12=salaire nul, 16=anciennete invalide,
+      *               20=salaire hors plage
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX15-VALIDEMP.
@@ -9,6 +11,11 @@
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ANCIENNETE-MAX  PIC 9(2) VALUE 50.
+       01 WS-SALAIRE-MIN     PIC 9(6)V99 VALUE 1200.00.
+       01 WS-SALAIRE-MAX     PIC 9(6)V99 VALUE 50000.00.
+
        LINKAGE SECTION.
        01 LS-EMPLOYE.
           05 LS-MATRICULE   PIC X(6).
@@ -37,4 +44,14 @@
                GOBACK
            END-IF.
 
+           IF LS-ANCIENNETE > WS-ANCIENNETE-MAX
+               MOVE 16 TO LS-RETOUR
+               GOBACK
+           END-IF.
+
+           IF LS-SALAIRE < WS-SALAIRE-MIN OR LS-SALAIRE > WS-SALAIRE-MAX
+               MOVE 20 TO LS-RETOUR
+               GOBACK
+           END-IF.
+
            GOBACK.
