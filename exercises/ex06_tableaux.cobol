@@ -2,48 +2,108 @@
       * Exercice 6 - Tableaux avec OCCURS
       * Niveau : Debutant
       * Compiler : cobc -x ex06_tableaux.cobol -o ex06_tableaux
+      *            -I ../copybooks
       * Executer : ./ex06_tableaux
+      * Entree   : FIC-NOTES.dat (releve de notes de la promotion,
+      *            COPY NOTEREC - jusqu'a WS-MAX-ETUDIANTS etudiants)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX06-TABLEAUX.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-NOTES ASSIGN TO 'FIC-NOTES.dat'
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-NOTES LABEL RECORDS ARE STANDARD.
+       COPY NOTEREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-MAX-ETUDIANTS PIC 9(3) VALUE 50.
+       01 WS-NB-ETUDIANTS  PIC 9(3) VALUE 0.
+
+       01 WS-MATRICULES.
+          05 WS-MATRICULE-ETU PIC X(6) OCCURS 50 TIMES.
+
+       01 WS-NOMS.
+          05 WS-NOM-ETU       PIC X(20) OCCURS 50 TIMES.
+
        01 WS-TABLEAU.
-          05 WS-NOTES    PIC 9(3) OCCURS 10 TIMES.
+          05 WS-NOTES         PIC 9(2) OCCURS 50 TIMES.
+
+       01 WS-FIN-FICHIER      PIC X VALUE 'N'.
+          88 FIC-TERMINE      VALUE 'O'.
 
-       01 WS-I           PIC 9(2) VALUE 0.
+       01 WS-I           PIC 9(3) VALUE 0.
        01 WS-SOMME       PIC 9(6) VALUE 0.
        01 WS-MOYENNE     PIC 9(3)V99 VALUE 0.
-       01 WS-MAX         PIC 9(3) VALUE 0.
-       01 WS-MIN         PIC 9(3) VALUE 999.
-       01 WS-IDX-MAX     PIC 9(2) VALUE 0.
-       01 WS-IDX-MIN     PIC 9(2) VALUE 0.
+       01 WS-MAX         PIC 9(2) VALUE 0.
+       01 WS-MIN         PIC 9(2) VALUE 99.
+       01 WS-IDX-MAX     PIC 9(3) VALUE 0.
+       01 WS-IDX-MIN     PIC 9(3) VALUE 0.
+
+       01 WS-TRI.
+          05 WS-NOTES-TRI PIC 9(2) OCCURS 50 TIMES.
+       01 WS-J            PIC 9(3) VALUE 0.
+       01 WS-TEMP         PIC 9(2) VALUE 0.
+       01 WS-IDX-MILIEU   PIC 9(3) VALUE 0.
+       01 WS-MEDIANE      PIC 9(3)V99 VALUE 0.
+
+       01 WS-ECART        PIC S9(4)V99 VALUE 0.
+       01 WS-SOMME-CARRES PIC 9(8)V9999 VALUE 0.
+       01 WS-VARIANCE     PIC 9(6)V9999 VALUE 0.
+       01 WS-ECART-TYPE   PIC 9(3)V99 VALUE 0.
+
+      * Banding des mentions, repris de EX04-CONDITIONS.
+       01 WS-MENTION      PIC X(15) VALUE SPACES.
+       01 WS-ADMIS        PIC X(3)  VALUE SPACES.
 
        PROCEDURE DIVISION.
-           PERFORM INITIALISER-NOTES.
-           PERFORM CALCULER-STATS.
+           PERFORM CHARGER-NOTES.
+           IF WS-NB-ETUDIANTS > 0
+               PERFORM CALCULER-STATS
+               PERFORM CALCULER-MEDIANE
+               PERFORM CALCULER-ECART-TYPE
+           ELSE
+               DISPLAY 'FIC-NOTES.dat est vide, aucune statistique '
+                       'calculee'
+           END-IF.
            PERFORM AFFICHER-RESULTATS.
            STOP RUN.
 
       *---------------------------------------------------------------
-       INITIALISER-NOTES.
-           MOVE 15 TO WS-NOTES(1).
-           MOVE 12 TO WS-NOTES(2).
-           MOVE 18 TO WS-NOTES(3).
-           MOVE 09 TO WS-NOTES(4).
-           MOVE 14 TO WS-NOTES(5).
-           MOVE 17 TO WS-NOTES(6).
-           MOVE 11 TO WS-NOTES(7).
-           MOVE 08 TO WS-NOTES(8).
-           MOVE 16 TO WS-NOTES(9).
-           MOVE 13 TO WS-NOTES(10).
+       CHARGER-NOTES.
+           OPEN INPUT FIC-NOTES.
+           READ FIC-NOTES
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIC-TERMINE
+               IF WS-NB-ETUDIANTS >= WS-MAX-ETUDIANTS
+                   DISPLAY 'FIC-NOTES.dat : capacite de '
+                           WS-MAX-ETUDIANTS ' etudiants atteinte, '
+                           'enregistrements suivants ignores'
+                   SET FIC-TERMINE TO TRUE
+               ELSE
+                   ADD 1 TO WS-NB-ETUDIANTS
+                   MOVE ETU-MATRICULE TO
+                       WS-MATRICULE-ETU(WS-NB-ETUDIANTS)
+                   MOVE ETU-NOM       TO WS-NOM-ETU(WS-NB-ETUDIANTS)
+                   MOVE ETU-NOTE      TO WS-NOTES(WS-NB-ETUDIANTS)
+                   READ FIC-NOTES
+                       AT END SET FIC-TERMINE TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+           CLOSE FIC-NOTES.
 
       *---------------------------------------------------------------
        CALCULER-STATS.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ETUDIANTS
                ADD WS-NOTES(WS-I) TO WS-SOMME
                IF WS-NOTES(WS-I) > WS-MAX
                    MOVE WS-NOTES(WS-I) TO WS-MAX
@@ -54,19 +114,82 @@
                    MOVE WS-I           TO WS-IDX-MIN
                END-IF
            END-PERFORM.
-           COMPUTE WS-MOYENNE = WS-SOMME / 10.
+           COMPUTE WS-MOYENNE = WS-SOMME / WS-NB-ETUDIANTS.
+
+      *---------------------------------------------------------------
+       CALCULER-MEDIANE.
+           MOVE WS-TABLEAU TO WS-TRI.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NB-ETUDIANTS - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-NB-ETUDIANTS - WS-I
+                   IF WS-NOTES-TRI(WS-J) > WS-NOTES-TRI(WS-J + 1)
+                       MOVE WS-NOTES-TRI(WS-J)     TO WS-TEMP
+                       MOVE WS-NOTES-TRI(WS-J + 1)
+                           TO WS-NOTES-TRI(WS-J)
+                       MOVE WS-TEMP
+                           TO WS-NOTES-TRI(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           COMPUTE WS-IDX-MILIEU = WS-NB-ETUDIANTS / 2.
+           IF FUNCTION MOD(WS-NB-ETUDIANTS, 2) = 0
+               COMPUTE WS-MEDIANE =
+                   (WS-NOTES-TRI(WS-IDX-MILIEU)
+                       + WS-NOTES-TRI(WS-IDX-MILIEU + 1)) / 2
+           ELSE
+               COMPUTE WS-MEDIANE = WS-NOTES-TRI(WS-IDX-MILIEU + 1)
+           END-IF.
+
+      *---------------------------------------------------------------
+       CALCULER-ECART-TYPE.
+           MOVE 0 TO WS-SOMME-CARRES.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ETUDIANTS
+               COMPUTE WS-ECART = WS-NOTES(WS-I) - WS-MOYENNE
+               COMPUTE WS-SOMME-CARRES =
+                   WS-SOMME-CARRES + (WS-ECART * WS-ECART)
+           END-PERFORM.
+           COMPUTE WS-VARIANCE = WS-SOMME-CARRES / WS-NB-ETUDIANTS.
+           COMPUTE WS-ECART-TYPE = FUNCTION SQRT(WS-VARIANCE).
+
+      *---------------------------------------------------------------
+       CALCULER-MENTION.
+           IF WS-NOTES(WS-I) >= 16
+               MOVE 'Tres Bien'    TO WS-MENTION
+           ELSE IF WS-NOTES(WS-I) >= 14
+               MOVE 'Bien'         TO WS-MENTION
+           ELSE IF WS-NOTES(WS-I) >= 12
+               MOVE 'Assez Bien'   TO WS-MENTION
+           ELSE IF WS-NOTES(WS-I) >= 10
+               MOVE 'Passable'     TO WS-MENTION
+           ELSE
+               MOVE 'Insuffisant'  TO WS-MENTION
+           END-IF.
+
+           IF WS-NOTES(WS-I) >= 10
+               MOVE 'OUI' TO WS-ADMIS
+           ELSE
+               MOVE 'NON' TO WS-ADMIS
+           END-IF.
 
       *---------------------------------------------------------------
        AFFICHER-RESULTATS.
            DISPLAY '================================'.
            DISPLAY '  Statistiques des notes'.
            DISPLAY '================================'.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
-               DISPLAY 'Note ' WS-I ' : ' WS-NOTES(WS-I) '/20'
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ETUDIANTS
+               PERFORM CALCULER-MENTION
+               DISPLAY WS-MATRICULE-ETU(WS-I) ' - '
+                       WS-NOM-ETU(WS-I) ' : ' WS-NOTES(WS-I) '/20'
+                       '  Mention : ' WS-MENTION '  Admis : ' WS-ADMIS
            END-PERFORM.
            DISPLAY '--------------------------------'.
+           DISPLAY 'Effectif: ' WS-NB-ETUDIANTS.
            DISPLAY 'Somme   : ' WS-SOMME.
            DISPLAY 'Moyenne : ' WS-MOYENNE '/20'.
+           DISPLAY 'Mediane : ' WS-MEDIANE '/20'.
+           DISPLAY 'Ecart-type : ' WS-ECART-TYPE.
            DISPLAY 'Maximum : ' WS-MAX '/20 (eleve ' WS-IDX-MAX ')'.
            DISPLAY 'Minimum : ' WS-MIN '/20 (eleve ' WS-IDX-MIN ')'.
            DISPLAY '================================'.
