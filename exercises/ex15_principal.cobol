@@ -5,27 +5,172 @@
       *   cobc -c ex15_validemp.cobol -o ex15_validemp.o
       *   cobc -c ex15_calcsal.cobol  -o ex15_calcsal.o
       *   cobc -x ex15_principal.cobol ex15_validemp.o ex15_calcsal.o
+      *        -I ../copybooks
       * Executer : ./ex15_principal
+      * Entree  : FIC-EMPLOYES.dat (fichier maitre, meme format que
+      *           EX07/EX08 - COPY EMPREC)
+      * Sortie  : FIC-PAIE-RESULTATS.txt (un enregistrement par
+      *           employe paye ce mois)
+      *           FIC-BULLETINS.txt (bulletin de paie imprimable,
+      *           un bloc par employe)
+      *           FIC-VIREMENTS.txt (extrait des virements bancaires
+      *           du salaire net, un enregistrement par employe paye
+      *           plus une ligne TOTAL pour le rapprochement banque)
+      *           FIC-CUMULS-EX15.dat (cumuls annuels par employe,
+      *           relu et reecrit en totalite a chaque passage pour
+      *           alimenter le cumul brut/charges/net/prime de l'annee)
       *===============================================================
-
-      *==============================================================
-      * PROGRAMME PRINCIPAL
-      *==============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX15-PRINCIPAL.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EMPLOYES ASSIGN TO 'FIC-EMPLOYES.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-PAIE ASSIGN TO 'FIC-PAIE-RESULTATS.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-BULLETINS ASSIGN TO 'FIC-BULLETINS.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-DOUBLONS ASSIGN TO 'FIC-EMPLOYES-DOUBLONS.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-VIREMENTS ASSIGN TO 'FIC-VIREMENTS.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-CUMULS ASSIGN TO 'FIC-CUMULS-EX15.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CUMULS.
+           SELECT FIC-AUDIT ASSIGN TO 'FIC-AUDIT-SALAIRES.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-AUDIT.
+           SELECT FIC-RUNLOG ASSIGN TO 'FIC-RUNLOG.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RUNLOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EMPLOYES LABEL RECORDS ARE STANDARD.
+       COPY EMPREC.
+
+       FD  FIC-PAIE LABEL RECORDS ARE STANDARD.
+       01  ENR-PAIE              PIC X(100).
+
+       FD  FIC-BULLETINS LABEL RECORDS ARE STANDARD.
+       01  ENR-BULLETIN          PIC X(80).
+
+       FD  FIC-DOUBLONS LABEL RECORDS ARE STANDARD.
+       01  ENR-DOUBLON           PIC X(60).
+
+      * Extrait virements bancaires : un enregistrement par salaire
+      * net verse ce mois, plus une ligne TOTAL en fin de fichier pour
+      * le rapprochement avec la banque.
+       FD  FIC-VIREMENTS LABEL RECORDS ARE STANDARD.
+       01  ENR-VIREMENT          PIC X(76).
+
+      * Cumuls annuels par employe (brut/charges/net/prime depuis le
+      * debut de l'annee civile) - relu integralement au demarrage et
+      * reecrit integralement en fin de traitement.
+       FD  FIC-CUMULS LABEL RECORDS ARE STANDARD.
+       01  ENR-CUMUL.
+           05 CUM-MATRICULE      PIC X(6).
+           05 CUM-ANNEE          PIC 9(4).
+           05 CUM-BRUT           PIC 9(10)V99.
+           05 CUM-CHARGES        PIC 9(10)V99.
+           05 CUM-NET            PIC 9(10)V99.
+           05 CUM-PRIME          PIC 9(8)V99.
+           05 CUM-DERNIER-SALAIRE PIC 9(6)V99.
+
+       FD  FIC-AUDIT LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  FIC-RUNLOG LABEL RECORDS ARE STANDARD.
+       COPY RUNLOGREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-STATUT-RUNLOG    PIC X(2) VALUE '00'.
+       01 WS-DATE-JOUR-8      PIC 9(8) VALUE 0.
+
+      * Fenetre batch : heure de debut/fin (HHMMSS), meme principe de
+      * decoupage que dans EX07-LECTURE/EX08-ECRITURE/EX09-TRI-RUPTURE,
+      * ajoute ici pour que le bilan de nuit dans FIC-RUNLOG.dat soit
+      * complet sur les quatre programmes.
+       01 WS-HEURE-DEBUT      PIC 9(6) VALUE 0.
+       01 WS-HEURE-DEBUT-R REDEFINES WS-HEURE-DEBUT.
+           05 HDB-HEURES      PIC 9(2).
+           05 HDB-MINUTES     PIC 9(2).
+           05 HDB-SECONDES    PIC 9(2).
+       01 WS-HEURE-FIN        PIC 9(6) VALUE 0.
+       01 WS-HEURE-FIN-R REDEFINES WS-HEURE-FIN.
+           05 HFN-HEURES      PIC 9(2).
+           05 HFN-MINUTES     PIC 9(2).
+           05 HFN-SECONDES    PIC 9(2).
+       01 WS-SEC-DEBUT        PIC 9(5) VALUE 0.
+       01 WS-SEC-FIN          PIC 9(5) VALUE 0.
+       01 WS-DUREE-SECONDES   PIC 9(5) VALUE 0.
+       01 WS-FIN-PREPASS      PIC X VALUE 'N'.
+          88 PREPASS-TERMINE  VALUE 'O'.
+       01 WS-PERIODE-PAIE     PIC X(7) VALUE SPACES.
+       01 WS-DATE-SYS.
+          05 WS-ANNEE-SYS     PIC 9(4).
+          05 WS-MOIS-SYS      PIC 9(2).
+          05 FILLER           PIC X(2).
+       01 WS-FIN-FICHIER      PIC X VALUE 'N'.
+          88 FIC-TERMINE      VALUE 'O'.
        01 WS-RETOUR       PIC S9(4) COMP VALUE 0.
+       01 WS-STATUT-CUMULS    PIC X(2) VALUE '00'.
+       01 WS-FIN-CUMULS       PIC X VALUE 'N'.
+          88 CUMULS-TERMINES  VALUE 'O'.
+       01 WS-STATUT-AUDIT     PIC X(2) VALUE '00'.
+       01 WS-NB-AUDITS        PIC 9(4) VALUE 0.
+       01 WS-CUMUL-NOUVEAU    PIC X VALUE 'N'.
+          88 CUMUL-EST-NOUVEAU VALUE 'O'.
+
+       COPY VALIDCODES.
+
+       01 WS-NB-LUS           PIC 9(4) VALUE 0.
+       01 WS-NB-TRAITES       PIC 9(4) VALUE 0.
+       01 WS-NB-REJETES       PIC 9(4) VALUE 0.
+       01 WS-NB-TERMINES      PIC 9(4) VALUE 0.
+       01 WS-NB-DOUBLONS      PIC 9(4) VALUE 0.
+       01 WS-NB-VIREMENTS     PIC 9(4) VALUE 0.
+       01 WS-TOTAL-VIREMENTS  PIC 9(10)V99 VALUE 0.
+
+       01 WS-MAX-EMPLOYES     PIC 9(4) VALUE 2000.
+
+       01 WS-TABLE-CUMULS.
+          05 WS-CUMUL-EMPLOYE OCCURS 2000 TIMES
+                  INDEXED BY WS-IDX-CUMUL.
+             10 WS-CUM-MATRICULE PIC X(6).
+             10 WS-CUM-ANNEE     PIC 9(4).
+             10 WS-CUM-BRUT      PIC 9(10)V99.
+             10 WS-CUM-CHARGES   PIC 9(10)V99.
+             10 WS-CUM-NET       PIC 9(10)V99.
+             10 WS-CUM-PRIME     PIC 9(8)V99.
+             10 WS-CUM-DERNIER-SALAIRE PIC 9(6)V99.
+       01 WS-NB-CUMULS         PIC 9(4) VALUE 0.
+       01 WS-IDX-CUMUL-TROUVE  PIC 9(4) VALUE 0.
+       01 WS-CUMUL-NET-AFFICHE PIC 9(10)V99 VALUE 0.
+
+       01 WS-TABLE-MATRICULES.
+          05 WS-MATRICULE-VU  PIC X(6) OCCURS 2000 TIMES
+                  INDEXED BY WS-IDX-VU.
+       01 WS-NB-MATRICULES-VUS PIC 9(4) VALUE 0.
+
+       01 WS-TABLE-DOUBLONS.
+          05 WS-MATRICULE-DOUBLON PIC X(6) OCCURS 2000 TIMES
+                  INDEXED BY WS-IDX-DOUBLON.
+       01 WS-NB-MATRICULES-DOUBLONS PIC 9(4) VALUE 0.
+
+       01 WS-TROUVE            PIC X VALUE 'N'.
+          88 MATRICULE-TROUVE  VALUE 'O'.
 
        01 WS-EMPLOYE.
-          05 EMP-MATRICULE PIC X(6).
-          05 EMP-NOM       PIC X(20).
-          05 EMP-PRENOM    PIC X(15).
-          05 EMP-SALAIRE   PIC 9(6)V99.
-          05 EMP-ANCIENNETE PIC 9(2).
+          05 EMP-MATRICULE-W PIC X(6).
+          05 EMP-NOM-W       PIC X(20).
+          05 EMP-PRENOM-W    PIC X(15).
+          05 EMP-SALAIRE-W   PIC 9(6)V99.
+          05 EMP-ANCIENNETE-W PIC 9(2).
+          05 EMP-HEURES-SUP-W PIC 9(3)V99.
+          05 EMP-IBAN-W      PIC X(27).
 
        01 WS-PAIE.
           05 PAI-BRUT      PIC 9(8)V99.
@@ -33,77 +178,495 @@
           05 PAI-NET       PIC 9(8)V99.
           05 PAI-PRIME     PIC 9(6)V99.
 
+       01 WS-LIGNE-PAIE.
+          05 LPA-MATRICULE  PIC X(6).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 LPA-NOM-COMPLET PIC X(36).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 LPA-BRUT       PIC ZZZZZ9.99.
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 LPA-PRIME      PIC ZZZZZ9.99.
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 LPA-CHARGES    PIC ZZZZZ9.99.
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 LPA-NET        PIC ZZZZZ9.99.
+
+       01 WS-LIGNE-VIREMENT.
+          05 VIR-MATRICULE   PIC X(6).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 VIR-NOM-COMPLET PIC X(30).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 VIR-MONTANT-NET PIC 9(8)V99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 VIR-IBAN        PIC X(27).
+
+       01 WS-LIGNE-VIREMENT-TOTAL.
+          05 FILLER          PIC X(7) VALUE 'TOTAL  '.
+          05 VTO-NB-VIREMENTS PIC ZZZ9.
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 VTO-MONTANT-TOTAL PIC ZZZZZZZZ9.99.
+          05 FILLER          PIC X(51) VALUE SPACES.
+
        PROCEDURE DIVISION.
            DISPLAY '================================'.
            DISPLAY '  Exercice 15 - Architecture CALL'.
            DISPLAY '================================'.
 
-           PERFORM TRAITEMENT-EMPLOYE-1.
-           PERFORM TRAITEMENT-EMPLOYE-2.
-           PERFORM TRAITEMENT-EMPLOYE-INVALIDE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-SYS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR-8.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HEURE-DEBUT.
+
+           PERFORM DETECTER-DOUBLONS.
+           PERFORM CHARGER-CUMULS.
+           PERFORM OUVERTURE-FICHIERS.
+           PERFORM LECTURE-PREMIERE.
+           PERFORM TRAITEMENT-EMPLOYE UNTIL FIC-TERMINE.
+           PERFORM SAUVEGARDER-CUMULS.
+           PERFORM FERMETURE-FICHIERS.
+           PERFORM AFFICHER-BILAN.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HEURE-FIN.
+           PERFORM ECRIRE-JOURNAL-EXEC.
+           CLOSE FIC-RUNLOG.
 
            STOP RUN.
 
       *---------------------------------------------------------------
-       TRAITEMENT-EMPLOYE-1.
-           MOVE 'EMP001'   TO EMP-MATRICULE.
-           MOVE 'MARTIN'   TO EMP-NOM.
-           MOVE 'Sophie'   TO EMP-PRENOM.
-           MOVE 3500.00    TO EMP-SALAIRE.
-           MOVE 5          TO EMP-ANCIENNETE.
+       DETECTER-DOUBLONS.
+           DISPLAY 'Verification des matricules en double...'.
+           OPEN INPUT FIC-EMPLOYES.
+           OPEN OUTPUT FIC-DOUBLONS.
+
+           READ FIC-EMPLOYES
+               AT END SET PREPASS-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL PREPASS-TERMINE
+               PERFORM VERIFIER-MATRICULE
+               READ FIC-EMPLOYES
+                   AT END SET PREPASS-TERMINE TO TRUE
+               END-READ
+           END-PERFORM.
 
-           CALL 'EX15-VALIDEMP' USING BY REFERENCE WS-EMPLOYE
-                                      BY REFERENCE WS-RETOUR.
+           CLOSE FIC-EMPLOYES.
+           CLOSE FIC-DOUBLONS.
 
-           IF WS-RETOUR = 0
-               CALL 'EX15-CALCSAL' USING BY REFERENCE WS-EMPLOYE
-                                         BY REFERENCE WS-PAIE
-               PERFORM AFFICHER-RESULTAT
+           IF WS-NB-MATRICULES-DOUBLONS > 0
+               DISPLAY WS-NB-MATRICULES-DOUBLONS
+                       ' matricule(s) en double detecte(s) - '
+                       'employes concernes exclus de la paie '
+                       '(voir FIC-EMPLOYES-DOUBLONS.txt)'
+           END-IF.
+
+      *---------------------------------------------------------------
+       VERIFIER-MATRICULE.
+           MOVE 'N' TO WS-TROUVE.
+           PERFORM VARYING WS-IDX-VU FROM 1 BY 1
+                   UNTIL WS-IDX-VU > WS-NB-MATRICULES-VUS
+               IF WS-MATRICULE-VU(WS-IDX-VU) = EMP-MATRICULE
+                   MOVE 'O' TO WS-TROUVE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF MATRICULE-TROUVE
+               IF WS-NB-MATRICULES-DOUBLONS >= WS-MAX-EMPLOYES
+                   DISPLAY 'FIC-EMPLOYES.dat : capacite de '
+                           WS-MAX-EMPLOYES ' doublons atteinte, '
+                           'doublon suivant ignore : ' EMP-MATRICULE
+               ELSE
+                   ADD 1 TO WS-NB-MATRICULES-DOUBLONS
+                   MOVE EMP-MATRICULE TO
+                       WS-MATRICULE-DOUBLON(WS-NB-MATRICULES-DOUBLONS)
+                   STRING 'Matricule en double : ' EMP-MATRICULE
+                          ' (' EMP-PRENOM ' ' EMP-NOM ')'
+                       DELIMITED SIZE INTO ENR-DOUBLON
+                   WRITE ENR-DOUBLON
+               END-IF
            ELSE
-               DISPLAY 'EMP001 : Validation echouee code ' WS-RETOUR
+               IF WS-NB-MATRICULES-VUS >= WS-MAX-EMPLOYES
+                   DISPLAY 'FIC-EMPLOYES.dat : capacite de '
+                           WS-MAX-EMPLOYES ' matricules atteinte, '
+                           'matricule suivant non suivi : '
+                           EMP-MATRICULE
+               ELSE
+                   ADD 1 TO WS-NB-MATRICULES-VUS
+                   MOVE EMP-MATRICULE TO
+                       WS-MATRICULE-VU(WS-NB-MATRICULES-VUS)
+               END-IF
            END-IF.
 
       *---------------------------------------------------------------
-       TRAITEMENT-EMPLOYE-2.
-           MOVE 'EMP004'   TO EMP-MATRICULE.
-           MOVE 'THOMAS'   TO EMP-NOM.
-           MOVE 'Pierre'   TO EMP-PRENOM.
-           MOVE 4200.00    TO EMP-SALAIRE.
-           MOVE 12         TO EMP-ANCIENNETE.
+       VERIFIER-SI-DOUBLON.
+           MOVE 'N' TO WS-TROUVE.
+           PERFORM VARYING WS-IDX-DOUBLON FROM 1 BY 1
+                   UNTIL WS-IDX-DOUBLON > WS-NB-MATRICULES-DOUBLONS
+               IF WS-MATRICULE-DOUBLON(WS-IDX-DOUBLON) = EMP-MATRICULE
+                   MOVE 'O' TO WS-TROUVE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
-           CALL 'EX15-VALIDEMP' USING BY REFERENCE WS-EMPLOYE
-                                      BY REFERENCE WS-RETOUR.
+      *---------------------------------------------------------------
+       OUVERTURE-FICHIERS.
+           OPEN INPUT  FIC-EMPLOYES.
+           OPEN OUTPUT FIC-PAIE.
+           OPEN OUTPUT FIC-BULLETINS.
+           OPEN OUTPUT FIC-VIREMENTS.
+           PERFORM OUVRIR-JOURNAL-AUDIT.
+           PERFORM OUVRIR-JOURNAL-EXEC.
+           STRING WS-MOIS-SYS '/' WS-ANNEE-SYS
+               DELIMITED SIZE INTO WS-PERIODE-PAIE.
 
-           IF WS-RETOUR = 0
-               CALL 'EX15-CALCSAL' USING BY REFERENCE WS-EMPLOYE
-                                         BY REFERENCE WS-PAIE
-               PERFORM AFFICHER-RESULTAT
-           ELSE
-               DISPLAY 'EMP004 : Validation echouee code ' WS-RETOUR
+      *---------------------------------------------------------------
+       OUVRIR-JOURNAL-AUDIT.
+           OPEN EXTEND FIC-AUDIT.
+           IF WS-STATUT-AUDIT NOT = '00'
+               OPEN OUTPUT FIC-AUDIT
            END-IF.
 
       *---------------------------------------------------------------
-       TRAITEMENT-EMPLOYE-INVALIDE.
-           DISPLAY ' '.
-           DISPLAY '-- Test employe invalide (matricule vide) :'.
-           MOVE SPACES   TO EMP-MATRICULE.
-           MOVE SPACES   TO EMP-NOM.
-           MOVE 0        TO EMP-SALAIRE.
+       OUVRIR-JOURNAL-EXEC.
+           OPEN EXTEND FIC-RUNLOG.
+           IF WS-STATUT-RUNLOG NOT = '00'
+               OPEN OUTPUT FIC-RUNLOG
+           END-IF.
+
+      *---------------------------------------------------------------
+       LECTURE-PREMIERE.
+           READ FIC-EMPLOYES
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------
+       TRAITEMENT-EMPLOYE.
+           ADD 1 TO WS-NB-LUS.
 
-           CALL 'EX15-VALIDEMP' USING BY REFERENCE WS-EMPLOYE
-                                      BY REFERENCE WS-RETOUR.
+           PERFORM VERIFIER-SI-DOUBLON.
 
-           IF WS-RETOUR NOT = 0
-               DISPLAY '  Employe invalide detecte. Code : ' WS-RETOUR
+           IF EMP-TERMINE
+               ADD 1 TO WS-NB-TERMINES
+               DISPLAY EMP-MATRICULE ' : employe termine, exclu de '
+                       'la paie'
+           ELSE IF MATRICULE-TROUVE
+               ADD 1 TO WS-NB-DOUBLONS
+               DISPLAY EMP-MATRICULE ' : matricule en double, exclu '
+                       'de la paie'
+           ELSE
+               MOVE EMP-MATRICULE    TO EMP-MATRICULE-W
+               MOVE EMP-NOM          TO EMP-NOM-W
+               MOVE EMP-PRENOM       TO EMP-PRENOM-W
+               MOVE EMP-SALAIRE      TO EMP-SALAIRE-W
+               MOVE EMP-ANCIENNETE   TO EMP-ANCIENNETE-W
+               MOVE EMP-HEURES-SUP   TO EMP-HEURES-SUP-W
+               MOVE EMP-IBAN         TO EMP-IBAN-W
+
+               CALL 'EX15-VALIDEMP' USING BY REFERENCE WS-EMPLOYE
+                                          BY REFERENCE WS-RETOUR
+
+               IF WS-RETOUR = 0
+                   CALL 'EX15-CALCSAL' USING BY REFERENCE WS-EMPLOYE
+                                             BY REFERENCE WS-PAIE
+                   PERFORM CUMULER-PAIE
+                   PERFORM AFFICHER-RESULTAT
+                   PERFORM ECRIRE-RESULTAT-PAIE
+                   PERFORM IMPRIMER-BULLETIN
+                   PERFORM ECRIRE-VIREMENT
+                   ADD 1 TO WS-NB-TRAITES
+               ELSE
+                   ADD 1 TO WS-NB-REJETES
+                   PERFORM TRADUIRE-CODE-RETOUR
+                   DISPLAY EMP-MATRICULE-W
+                           ' : validation echouee, code ' WS-RETOUR
+                           ' (' WS-LIBELLE-CODE-RETOUR ')'
+               END-IF
            END-IF.
 
+           READ FIC-EMPLOYES
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------
+       TRADUIRE-CODE-RETOUR.
+           MOVE 'Code retour inconnu' TO WS-LIBELLE-CODE-RETOUR.
+           SET WS-IDX-CODE-RETOUR TO 1.
+           SEARCH WS-CODE-RETOUR-ENTREE
+               AT END
+                   MOVE 'Code retour inconnu' TO WS-LIBELLE-CODE-RETOUR
+               WHEN TCR-CODE (WS-IDX-CODE-RETOUR) = WS-RETOUR
+                   MOVE TCR-LIBELLE (WS-IDX-CODE-RETOUR)
+                       TO WS-LIBELLE-CODE-RETOUR
+           END-SEARCH.
+
       *---------------------------------------------------------------
        AFFICHER-RESULTAT.
            DISPLAY ' '.
-           DISPLAY '-- ' EMP-PRENOM ' ' EMP-NOM
-                   ' (' EMP-MATRICULE ') :'.
-           DISPLAY '   Anciennete : ' EMP-ANCIENNETE ' ans'.
+           DISPLAY '-- ' EMP-PRENOM-W ' ' EMP-NOM-W
+                   ' (' EMP-MATRICULE-W ') :'.
+           DISPLAY '   Anciennete : ' EMP-ANCIENNETE-W ' ans'.
            DISPLAY '   Salaire brut  : ' PAI-BRUT ' EUR'.
            DISPLAY '   Prime         : ' PAI-PRIME ' EUR'.
-           DISPLAY '   Charges (22%) : ' PAI-CHARGES ' EUR'.
+           DISPLAY '   Charges       : ' PAI-CHARGES ' EUR'.
            DISPLAY '   Salaire net   : ' PAI-NET ' EUR'.
+           DISPLAY '   Cumul net ' WS-ANNEE-SYS ' : '
+                   WS-CUMUL-NET-AFFICHE ' EUR'.
+
+      *---------------------------------------------------------------
+       ECRIRE-RESULTAT-PAIE.
+           MOVE EMP-MATRICULE-W TO LPA-MATRICULE.
+           STRING EMP-PRENOM-W DELIMITED SPACE
+                  ' '          DELIMITED SIZE
+                  EMP-NOM-W    DELIMITED SPACE
+                  INTO LPA-NOM-COMPLET.
+           MOVE PAI-BRUT    TO LPA-BRUT.
+           MOVE PAI-PRIME   TO LPA-PRIME.
+           MOVE PAI-CHARGES TO LPA-CHARGES.
+           MOVE PAI-NET     TO LPA-NET.
+
+           MOVE WS-LIGNE-PAIE TO ENR-PAIE.
+           WRITE ENR-PAIE.
+
+      *---------------------------------------------------------------
+       ECRIRE-VIREMENT.
+           MOVE EMP-MATRICULE-W TO VIR-MATRICULE.
+           STRING EMP-PRENOM-W DELIMITED SPACE
+                  ' '          DELIMITED SIZE
+                  EMP-NOM-W    DELIMITED SPACE
+                  INTO VIR-NOM-COMPLET.
+           MOVE PAI-NET TO VIR-MONTANT-NET.
+           MOVE EMP-IBAN-W TO VIR-IBAN.
+
+           MOVE WS-LIGNE-VIREMENT TO ENR-VIREMENT.
+           WRITE ENR-VIREMENT.
+
+           ADD 1 TO WS-NB-VIREMENTS.
+           ADD PAI-NET TO WS-TOTAL-VIREMENTS.
+
+      *---------------------------------------------------------------
+       IMPRIMER-BULLETIN.
+           MOVE SPACES TO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           MOVE '================================================'
+               TO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'MAINFREEM S.A. - BULLETIN DE PAIE - PERIODE '
+                  WS-PERIODE-PAIE
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           MOVE '================================================'
+               TO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Matricule : ' EMP-MATRICULE-W
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Salarie   : ' EMP-PRENOM-W ' ' EMP-NOM-W
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Anciennete: ' EMP-ANCIENNETE-W ' ans'
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           MOVE '------------------------------------------------'
+               TO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Salaire brut     : ' PAI-BRUT ' EUR'
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Prime anciennete : ' PAI-PRIME ' EUR'
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Charges sociales : ' PAI-CHARGES ' EUR'
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'NET A PAYER      : ' PAI-NET ' EUR'
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           MOVE '------------------------------------------------'
+               TO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           STRING 'Cumul net ' WS-ANNEE-SYS ' : ' WS-CUMUL-NET-AFFICHE
+                  ' EUR'
+               DELIMITED SIZE INTO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+           MOVE '================================================'
+               TO ENR-BULLETIN.
+           WRITE ENR-BULLETIN.
+
+      *---------------------------------------------------------------
+       CHARGER-CUMULS.
+           MOVE 0 TO WS-NB-CUMULS.
+           OPEN INPUT FIC-CUMULS.
+           IF WS-STATUT-CUMULS = '00'
+               MOVE 'N' TO WS-FIN-CUMULS
+               READ FIC-CUMULS
+                   AT END SET CUMULS-TERMINES TO TRUE
+               END-READ
+               PERFORM UNTIL CUMULS-TERMINES
+                   IF WS-NB-CUMULS >= WS-MAX-EMPLOYES
+                       DISPLAY 'FIC-CUMULS-EX15.dat : capacite de '
+                               WS-MAX-EMPLOYES ' cumuls atteinte, '
+                               'enregistrements suivants ignores'
+                       SET CUMULS-TERMINES TO TRUE
+                   ELSE
+                       ADD 1 TO WS-NB-CUMULS
+                       MOVE ENR-CUMUL TO WS-CUMUL-EMPLOYE(WS-NB-CUMULS)
+                       READ FIC-CUMULS
+                           AT END SET CUMULS-TERMINES TO TRUE
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE FIC-CUMULS
+           ELSE
+               DISPLAY 'FIC-CUMULS-EX15.dat introuvable, '
+                       'cumuls annuels repartent a zero'
+           END-IF.
+
+      *---------------------------------------------------------------
+       CUMULER-PAIE.
+           MOVE 0 TO WS-IDX-CUMUL-TROUVE.
+           MOVE 'N' TO WS-CUMUL-NOUVEAU.
+           PERFORM VARYING WS-IDX-CUMUL FROM 1 BY 1
+                   UNTIL WS-IDX-CUMUL > WS-NB-CUMULS
+               IF WS-CUM-MATRICULE(WS-IDX-CUMUL) = EMP-MATRICULE-W
+                   MOVE WS-IDX-CUMUL TO WS-IDX-CUMUL-TROUVE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-IDX-CUMUL-TROUVE = 0
+               IF WS-NB-CUMULS >= WS-MAX-EMPLOYES
+                   DISPLAY 'FIC-CUMULS-EX15.dat : capacite de '
+                           WS-MAX-EMPLOYES ' cumuls atteinte, '
+                           'cumul non tenu pour : ' EMP-MATRICULE-W
+               ELSE
+                   SET CUMUL-EST-NOUVEAU TO TRUE
+                   ADD 1 TO WS-NB-CUMULS
+                   MOVE WS-NB-CUMULS TO WS-IDX-CUMUL-TROUVE
+                   MOVE EMP-MATRICULE-W TO
+                       WS-CUM-MATRICULE(WS-IDX-CUMUL-TROUVE)
+                   MOVE WS-ANNEE-SYS TO
+                       WS-CUM-ANNEE(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-BRUT(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-CHARGES(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-NET(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-PRIME(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-DERNIER-SALAIRE(WS-IDX-CUMUL-TROUVE)
+               END-IF
+           ELSE
+               IF WS-CUM-ANNEE(WS-IDX-CUMUL-TROUVE) NOT = WS-ANNEE-SYS
+                   MOVE WS-ANNEE-SYS TO
+                       WS-CUM-ANNEE(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-BRUT(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-CHARGES(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-NET(WS-IDX-CUMUL-TROUVE)
+                   MOVE 0 TO WS-CUM-PRIME(WS-IDX-CUMUL-TROUVE)
+               END-IF
+           END-IF.
+
+      * Le salaire de base de cet employe a bouge depuis son dernier
+      * bulletin (ex. augmentation EX08 entre deux paies) : on le
+      * journalise dans le meme journal d'audit que EX08-ECRITURE.
+      * WS-IDX-CUMUL-TROUVE reste a zero si la table est pleine (voir
+      * ci-dessus) : dans ce cas, pas de cumul a tenir pour ce bulletin.
+           IF WS-IDX-CUMUL-TROUVE > 0
+               IF NOT CUMUL-EST-NOUVEAU
+                   IF WS-CUM-DERNIER-SALAIRE(WS-IDX-CUMUL-TROUVE)
+                           NOT = EMP-SALAIRE-W
+                       PERFORM ECRIRE-AUDIT-SALAIRE
+                   END-IF
+               END-IF
+               MOVE EMP-SALAIRE-W TO
+                   WS-CUM-DERNIER-SALAIRE(WS-IDX-CUMUL-TROUVE)
+
+               ADD PAI-BRUT    TO WS-CUM-BRUT(WS-IDX-CUMUL-TROUVE)
+               ADD PAI-CHARGES TO WS-CUM-CHARGES(WS-IDX-CUMUL-TROUVE)
+               ADD PAI-NET     TO WS-CUM-NET(WS-IDX-CUMUL-TROUVE)
+               ADD PAI-PRIME   TO WS-CUM-PRIME(WS-IDX-CUMUL-TROUVE)
+
+               MOVE WS-CUM-NET(WS-IDX-CUMUL-TROUVE) TO
+                   WS-CUMUL-NET-AFFICHE
+           END-IF.
+
+      *---------------------------------------------------------------
+       ECRIRE-AUDIT-SALAIRE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HEURE.
+           MOVE 'EX15-PRINCIPAL' TO AUD-PROGRAMME.
+           MOVE EMP-MATRICULE-W  TO AUD-MATRICULE.
+           MOVE 'SALAIRE'        TO AUD-CHAMP.
+           MOVE WS-CUM-DERNIER-SALAIRE(WS-IDX-CUMUL-TROUVE)
+               TO AUD-VALEUR-AVANT.
+           MOVE EMP-SALAIRE-W    TO AUD-VALEUR-APRES.
+           WRITE ENR-AUDIT-SALAIRE.
+           ADD 1 TO WS-NB-AUDITS.
+
+      *---------------------------------------------------------------
+       SAUVEGARDER-CUMULS.
+           OPEN OUTPUT FIC-CUMULS.
+           PERFORM VARYING WS-IDX-CUMUL FROM 1 BY 1
+                   UNTIL WS-IDX-CUMUL > WS-NB-CUMULS
+               MOVE WS-CUMUL-EMPLOYE(WS-IDX-CUMUL) TO ENR-CUMUL
+               WRITE ENR-CUMUL
+           END-PERFORM.
+           CLOSE FIC-CUMULS.
+
+      *---------------------------------------------------------------
+       ECRIRE-TOTAL-VIREMENTS.
+           MOVE WS-NB-VIREMENTS    TO VTO-NB-VIREMENTS.
+           MOVE WS-TOTAL-VIREMENTS TO VTO-MONTANT-TOTAL.
+
+           MOVE WS-LIGNE-VIREMENT-TOTAL TO ENR-VIREMENT.
+           WRITE ENR-VIREMENT.
+
+      *---------------------------------------------------------------
+       FERMETURE-FICHIERS.
+           PERFORM ECRIRE-TOTAL-VIREMENTS.
+           CLOSE FIC-EMPLOYES.
+           CLOSE FIC-PAIE.
+           CLOSE FIC-BULLETINS.
+           CLOSE FIC-VIREMENTS.
+           CLOSE FIC-AUDIT.
+
+      *---------------------------------------------------------------
+       AFFICHER-BILAN.
+           DISPLAY ' '.
+           DISPLAY '================================'.
+           DISPLAY '  Bilan de la paie du mois'.
+           DISPLAY '================================'.
+           DISPLAY 'Employes lus      : ' WS-NB-LUS.
+           DISPLAY 'Employes payes    : ' WS-NB-TRAITES.
+           DISPLAY 'Employes rejetes  : ' WS-NB-REJETES.
+           DISPLAY 'Employes termines : ' WS-NB-TERMINES.
+           DISPLAY 'Matricules doubles: ' WS-NB-DOUBLONS.
+           DISPLAY 'Virements emis    : ' WS-NB-VIREMENTS.
+           DISPLAY 'Montant virements : ' WS-TOTAL-VIREMENTS ' EUR'.
+           DISPLAY 'Changements salaire journalises : ' WS-NB-AUDITS
+                   ' (voir FIC-AUDIT-SALAIRES.dat)'.
+           DISPLAY 'Resultats dans    : FIC-PAIE-RESULTATS.txt'.
+           DISPLAY 'Bulletins dans    : FIC-BULLETINS.txt'.
+           DISPLAY 'Virements dans    : FIC-VIREMENTS.txt'.
+           DISPLAY '================================'.
+
+      *---------------------------------------------------------------
+      * Bilan de la nuit batch journalise dans FIC-RUNLOG.dat, au
+      * meme titre qu'EX07/EX08/EX09.
+       ECRIRE-JOURNAL-EXEC.
+           COMPUTE WS-SEC-DEBUT =
+               HDB-HEURES * 3600 + HDB-MINUTES * 60 + HDB-SECONDES.
+           COMPUTE WS-SEC-FIN =
+               HFN-HEURES * 3600 + HFN-MINUTES * 60 + HFN-SECONDES.
+           IF WS-SEC-FIN >= WS-SEC-DEBUT
+               COMPUTE WS-DUREE-SECONDES = WS-SEC-FIN - WS-SEC-DEBUT
+           ELSE
+               COMPUTE WS-DUREE-SECONDES =
+                   WS-SEC-FIN + 86400 - WS-SEC-DEBUT
+           END-IF.
+           MOVE WS-DATE-JOUR-8     TO JEX-DATE.
+           MOVE WS-HEURE-DEBUT     TO JEX-HEURE-DEBUT.
+           MOVE WS-HEURE-FIN       TO JEX-HEURE-FIN.
+           MOVE 'EX15-PRINCIPAL'   TO JEX-PROGRAMME.
+           MOVE WS-NB-LUS          TO JEX-NB-LUS.
+           MOVE WS-NB-TRAITES      TO JEX-NB-TRAITES.
+           MOVE WS-NB-REJETES      TO JEX-NB-REJETES.
+           MOVE WS-DUREE-SECONDES  TO JEX-DUREE-SECONDES.
+           MOVE 0                  TO JEX-CODE-RETOUR.
+           WRITE ENR-JOURNAL-EXEC.
