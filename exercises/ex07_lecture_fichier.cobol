@@ -2,8 +2,17 @@
       * Exercice 7 - Lecture d'un fichier sequentiel
       * Niveau : Intermediaire
       * Compiler : cobc -x ex07_lecture_fichier.cobol -o ex07
+      *            -I ../copybooks
       * Executer : ./ex07
       * Fichier  : FIC-EMPLOYES.dat doit etre dans le meme dossier
+      * Sortie   : FIC-EXCEPTIONS-EX07.txt (nom manquant ou salaire
+      *            hors plage, memes conditions qu'EX15-VALIDEMP)
+      *            FIC-LISTING-EX07.txt (listage pagine, en-tete
+      *            repetee toutes les WS-NB-LIGNES-PAGE lignes)
+      * Traitement : le fichier est d'abord trie par EMP-DEPARTEMENT
+      *            pour produire des sous-totaux de rupture par
+      *            departement dans le bilan, meme principe que
+      *            SOUS-TOTAL-REGION dans EX09-TRI-RUPTURE.
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX07-LECTURE.
@@ -14,61 +23,285 @@
            SELECT FIC-EMPLOYES ASSIGN TO 'FIC-EMPLOYES.dat'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+           SELECT FIC-EMPLOYES-TRI ASSIGN TO 'FIC-EMPLOYES-TRI.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WRK-EMPLOYES ASSIGN TO 'WRK-EMPLOYES.tmp'.
+           SELECT FIC-EXCEPTIONS ASSIGN TO 'FIC-EXCEPTIONS-EX07.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-LISTING ASSIGN TO 'FIC-LISTING-EX07.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-RUNLOG ASSIGN TO 'FIC-RUNLOG.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RUNLOG.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-EMPLOYES
            LABEL RECORDS ARE STANDARD.
-       01  ENR-EMPLOYES.
-           05 EMP-MATRICULE   PIC X(6).
-           05 EMP-NOM         PIC X(20).
-           05 EMP-PRENOM      PIC X(15).
-           05 EMP-SALAIRE     PIC 9(6).
-           05 EMP-STATUT      PIC X.
+       COPY EMPREC.
+
+      * Sortie du tri : le maitre original n'est jamais reecrit, le
+      * listage travaille sur cette copie triee par departement.
+       FD  FIC-EMPLOYES-TRI LABEL RECORDS ARE STANDARD.
+       COPY EMPREC
+           REPLACING ==ENR-EMPLOYES== BY ==ENR-EMPLOYES-TRI==.
+
+       SD  WRK-EMPLOYES.
+       01  WRK-ENR-EMPLOYES.
+           05 WRK-MATRICULE    PIC X(6).
+           05 WRK-NOM          PIC X(20).
+           05 WRK-PRENOM       PIC X(15).
+           05 WRK-SALAIRE      PIC 9(6).
+           05 WRK-STATUT       PIC X.
+           05 WRK-ANCIENNETE   PIC 9(2).
+           05 WRK-HEURES-SUP   PIC 9(3)V99.
+           05 WRK-DEPARTEMENT  PIC X(4).
+           05 WRK-IBAN         PIC X(27).
+
+       FD  FIC-EXCEPTIONS LABEL RECORDS ARE STANDARD.
+       01  ENR-EXCEPTION      PIC X(80).
+
+       FD  FIC-LISTING LABEL RECORDS ARE STANDARD.
+       01  ENR-LISTING        PIC X(80).
+
+       FD  FIC-RUNLOG LABEL RECORDS ARE STANDARD.
+       COPY RUNLOGREC.
 
        WORKING-STORAGE SECTION.
        01 WS-FIN-FICHIER      PIC X VALUE 'N'.
           88 FIC-TERMINE      VALUE 'O'.
+       01 WS-STATUT-RUNLOG    PIC X(2) VALUE '00'.
+       01 WS-DATE-JOUR        PIC 9(8) VALUE 0.
        01 WS-COMPTEUR         PIC 9(4) VALUE 0.
+       01 WS-COMPTEUR-TERMINES PIC 9(4) VALUE 0.
+       01 WS-NB-EXCEPTIONS    PIC 9(4) VALUE 0.
+       01 WS-NB-LIGNES-LUES   PIC 9(4) VALUE 0.
        01 WS-TOTAL-SALAIRES   PIC 9(10) VALUE 0.
        01 WS-SALAIRE-MOYEN    PIC 9(7)V99 VALUE 0.
 
+      * Fenetre batch : heure de debut/fin (HHMMSS) pour le pied de
+      * rapport, meme principe de decoupage que les totaux de rupture.
+       01 WS-HEURE-DEBUT      PIC 9(6) VALUE 0.
+       01 WS-HEURE-DEBUT-R REDEFINES WS-HEURE-DEBUT.
+           05 HDB-HEURES      PIC 9(2).
+           05 HDB-MINUTES     PIC 9(2).
+           05 HDB-SECONDES    PIC 9(2).
+       01 WS-HEURE-FIN        PIC 9(6) VALUE 0.
+       01 WS-HEURE-FIN-R REDEFINES WS-HEURE-FIN.
+           05 HFN-HEURES      PIC 9(2).
+           05 HFN-MINUTES     PIC 9(2).
+           05 HFN-SECONDES    PIC 9(2).
+       01 WS-SEC-DEBUT        PIC 9(5) VALUE 0.
+       01 WS-SEC-FIN          PIC 9(5) VALUE 0.
+       01 WS-DUREE-SECONDES   PIC 9(5) VALUE 0.
+
+      * Sous-totaux de rupture par departement (fichier trie en
+      * amont par EMP-DEPARTEMENT).
+       01 WS-DEPARTEMENT-PREC PIC X(4) VALUE SPACES.
+       01 WS-NB-DEPARTEMENTS  PIC 9(4) VALUE 0.
+       01 WS-COMPTEUR-DEPT    PIC 9(4) VALUE 0.
+       01 WS-TOTAL-DEPT       PIC 9(10) VALUE 0.
+
+      * Memes bornes que LS-SALAIRE-MIN/MAX dans EX15-VALIDEMP.
+       01 WS-SALAIRE-MIN      PIC 9(6)V99 VALUE 1200.00.
+       01 WS-SALAIRE-MAX      PIC 9(6)V99 VALUE 50000.00.
+
+       01 WS-LIGNE-EXCEPTION.
+           05 EXC-NUMERO      PIC ZZZ9.
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 EXC-MATRICULE   PIC X(6).
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 EXC-NOM-COMPLET PIC X(36).
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 EXC-MOTIF       PIC X(24).
+
+      * Pagination du listing : en-tete repetee toutes les
+      * WS-NB-LIGNES-PAGE lignes de detail.
+       01 WS-NB-LIGNES-PAGE   PIC 9(2) VALUE 15.
+       01 WS-LIGNE-PAGE       PIC 9(2) VALUE 0.
+       01 WS-NO-PAGE          PIC 9(3) VALUE 0.
+
+       01 WS-LIGNE-TITRE.
+           05 FILLER          PIC X(55) VALUE
+               '=== LISTE DES EMPLOYES ============================='.
+           05 FILLER          PIC X(5)  VALUE ' Page'.
+           05 TIT-NO-PAGE     PIC ZZ9.
+           05 FILLER          PIC X(20) VALUE SPACES.
+
+       01 WS-LIGNE-ENTETE.
+           05 FILLER          PIC X(80)
+               VALUE ' N  | Matricule | Nom et Prenom               '.
+
+       01 WS-LIGNE-DETAIL.
+           05 DET-NUMERO      PIC ZZZ9.
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 DET-MATRICULE   PIC X(6).
+           05 FILLER          PIC X(4) VALUE '   |'.
+           05 DET-NOM-COMPLET PIC X(36).
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 DET-SALAIRE     PIC ZZZ,ZZ9.
+           05 FILLER          PIC X(4) VALUE ' EUR'.
+
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HEURE-DEBUT.
+           SORT WRK-EMPLOYES
+               ASCENDING KEY WRK-DEPARTEMENT WRK-MATRICULE
+               USING  FIC-EMPLOYES
+               GIVING FIC-EMPLOYES-TRI.
            PERFORM OUVERTURE-FICHIER.
+           PERFORM IMPRIMER-ENTETE-PAGE.
            PERFORM LECTURE-PREMIERE.
+           IF NOT FIC-TERMINE
+               MOVE EMP-DEPARTEMENT OF ENR-EMPLOYES-TRI
+                   TO WS-DEPARTEMENT-PREC
+           END-IF.
            PERFORM TRAITEMENT UNTIL FIC-TERMINE.
+           IF WS-COMPTEUR-DEPT > 0
+               PERFORM SOUS-TOTAL-DEPARTEMENT
+           END-IF.
            PERFORM AFFICHER-BILAN.
            PERFORM FERMETURE-FICHIER.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HEURE-FIN.
+           PERFORM AFFICHER-PIED-BATCH.
+           PERFORM ECRIRE-JOURNAL-EXEC.
+           CLOSE FIC-RUNLOG.
            STOP RUN.
 
       *---------------------------------------------------------------
        OUVERTURE-FICHIER.
-           OPEN INPUT FIC-EMPLOYES.
+           OPEN INPUT FIC-EMPLOYES-TRI.
+           OPEN OUTPUT FIC-EXCEPTIONS.
+           OPEN OUTPUT FIC-LISTING.
+           PERFORM OUVRIR-JOURNAL-EXEC.
            DISPLAY '================================'.
            DISPLAY '  Liste des employes'.
            DISPLAY '================================'.
 
+      *---------------------------------------------------------------
+       OUVRIR-JOURNAL-EXEC.
+           OPEN EXTEND FIC-RUNLOG.
+           IF WS-STATUT-RUNLOG NOT = '00'
+               OPEN OUTPUT FIC-RUNLOG
+           END-IF.
+
+      *---------------------------------------------------------------
+       IMPRIMER-ENTETE-PAGE.
+           ADD 1 TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE TO TIT-NO-PAGE.
+           MOVE WS-LIGNE-TITRE  TO ENR-LISTING.
+           WRITE ENR-LISTING.
+           MOVE WS-LIGNE-ENTETE TO ENR-LISTING.
+           WRITE ENR-LISTING.
+           MOVE 0 TO WS-LIGNE-PAGE.
+
       *---------------------------------------------------------------
        LECTURE-PREMIERE.
-           READ FIC-EMPLOYES
+           READ FIC-EMPLOYES-TRI
                AT END SET FIC-TERMINE TO TRUE
            END-READ.
 
       *---------------------------------------------------------------
        TRAITEMENT.
-           ADD 1 TO WS-COMPTEUR.
-           ADD EMP-SALAIRE TO WS-TOTAL-SALAIRES.
-           DISPLAY WS-COMPTEUR '. ' EMP-MATRICULE ' - '
-                   EMP-PRENOM ' ' EMP-NOM
-                   '  Salaire : ' EMP-SALAIRE ' EUR'.
-           READ FIC-EMPLOYES
+           ADD 1 TO WS-NB-LIGNES-LUES.
+           IF EMP-DEPARTEMENT OF ENR-EMPLOYES-TRI
+                   NOT = WS-DEPARTEMENT-PREC
+               PERFORM SOUS-TOTAL-DEPARTEMENT
+               MOVE EMP-DEPARTEMENT OF ENR-EMPLOYES-TRI
+                   TO WS-DEPARTEMENT-PREC
+           END-IF.
+           IF EMP-TERMINE OF ENR-EMPLOYES-TRI
+               ADD 1 TO WS-COMPTEUR-TERMINES
+               DISPLAY EMP-MATRICULE OF ENR-EMPLOYES-TRI ' - '
+                       EMP-PRENOM OF ENR-EMPLOYES-TRI ' '
+                       EMP-NOM OF ENR-EMPLOYES-TRI
+                       '  (termine, exclu du bilan)'
+           ELSE
+               IF EMP-NOM OF ENR-EMPLOYES-TRI = SPACES
+                   MOVE 'NOM MANQUANT            ' TO EXC-MOTIF
+                   PERFORM ECRIRE-EXCEPTION
+               ELSE
+                   IF EMP-SALAIRE OF ENR-EMPLOYES-TRI
+                           < WS-SALAIRE-MIN OR
+                      EMP-SALAIRE OF ENR-EMPLOYES-TRI
+                           > WS-SALAIRE-MAX
+                       MOVE 'SALAIRE HORS PLAGE       ' TO EXC-MOTIF
+                       PERFORM ECRIRE-EXCEPTION
+                   ELSE
+                       ADD 1 TO WS-COMPTEUR
+                       ADD EMP-SALAIRE OF ENR-EMPLOYES-TRI
+                           TO WS-TOTAL-SALAIRES
+                       DISPLAY WS-COMPTEUR '. '
+                               EMP-MATRICULE OF ENR-EMPLOYES-TRI ' - '
+                               EMP-PRENOM OF ENR-EMPLOYES-TRI ' '
+                               EMP-NOM OF ENR-EMPLOYES-TRI
+                               '  Salaire : '
+                               EMP-SALAIRE OF ENR-EMPLOYES-TRI ' EUR'
+                       PERFORM ECRIRE-LIGNE-LISTING
+                       ADD 1 TO WS-COMPTEUR-DEPT
+                       ADD EMP-SALAIRE OF ENR-EMPLOYES-TRI
+                           TO WS-TOTAL-DEPT
+                   END-IF
+               END-IF
+           END-IF.
+           READ FIC-EMPLOYES-TRI
                AT END SET FIC-TERMINE TO TRUE
            END-READ.
 
+      *---------------------------------------------------------------
+       ECRIRE-LIGNE-LISTING.
+           IF WS-LIGNE-PAGE >= WS-NB-LIGNES-PAGE
+               PERFORM IMPRIMER-ENTETE-PAGE
+           END-IF.
+           MOVE WS-COMPTEUR                       TO DET-NUMERO.
+           MOVE EMP-MATRICULE OF ENR-EMPLOYES-TRI  TO DET-MATRICULE.
+           STRING EMP-PRENOM OF ENR-EMPLOYES-TRI DELIMITED SPACE
+                  ' '                            DELIMITED SIZE
+                  EMP-NOM OF ENR-EMPLOYES-TRI    DELIMITED SPACE
+                  INTO DET-NOM-COMPLET.
+           MOVE EMP-SALAIRE OF ENR-EMPLOYES-TRI    TO DET-SALAIRE.
+           MOVE WS-LIGNE-DETAIL TO ENR-LISTING.
+           WRITE ENR-LISTING.
+           ADD 1 TO WS-LIGNE-PAGE.
+
+      *---------------------------------------------------------------
+       ECRIRE-EXCEPTION.
+           ADD 1 TO WS-NB-EXCEPTIONS.
+           MOVE WS-NB-EXCEPTIONS TO EXC-NUMERO.
+           MOVE EMP-MATRICULE OF ENR-EMPLOYES-TRI TO EXC-MATRICULE.
+           STRING EMP-PRENOM OF ENR-EMPLOYES-TRI DELIMITED SPACE
+                  ' '                            DELIMITED SIZE
+                  EMP-NOM OF ENR-EMPLOYES-TRI    DELIMITED SPACE
+                  INTO EXC-NOM-COMPLET.
+           MOVE WS-LIGNE-EXCEPTION TO ENR-EXCEPTION.
+           WRITE ENR-EXCEPTION.
+           DISPLAY EMP-MATRICULE OF ENR-EMPLOYES-TRI ' - '
+                   EMP-PRENOM OF ENR-EMPLOYES-TRI ' '
+                   EMP-NOM OF ENR-EMPLOYES-TRI
+                   '  (rejete, voir FIC-EXCEPTIONS-EX07.txt)'.
+
+      *---------------------------------------------------------------
+       SOUS-TOTAL-DEPARTEMENT.
+           IF WS-COMPTEUR-DEPT > 0
+               ADD 1 TO WS-NB-DEPARTEMENTS
+               DISPLAY '--------------------------------'
+               DISPLAY 'Departement ' WS-DEPARTEMENT-PREC
+                       ' : ' WS-COMPTEUR-DEPT ' employe(s), '
+                       WS-TOTAL-DEPT ' EUR'
+               DISPLAY '--------------------------------'
+               MOVE 0 TO WS-COMPTEUR-DEPT
+               MOVE 0 TO WS-TOTAL-DEPT
+           END-IF.
+
       *---------------------------------------------------------------
        AFFICHER-BILAN.
            DISPLAY '================================'.
-           DISPLAY 'Total employes  : ' WS-COMPTEUR.
+           DISPLAY 'Employes actifs   : ' WS-COMPTEUR.
+           DISPLAY 'Employes termines : ' WS-COMPTEUR-TERMINES
+                   ' (exclus du bilan)'.
+           DISPLAY 'Employes rejetes  : ' WS-NB-EXCEPTIONS
+                   ' (voir FIC-EXCEPTIONS-EX07.txt)'.
+           DISPLAY 'Departements      : ' WS-NB-DEPARTEMENTS.
            DISPLAY 'Total salaires  : ' WS-TOTAL-SALAIRES ' EUR'.
            IF WS-COMPTEUR > 0
                COMPUTE WS-SALAIRE-MOYEN =
@@ -79,4 +312,42 @@
 
       *---------------------------------------------------------------
        FERMETURE-FICHIER.
-           CLOSE FIC-EMPLOYES.
+           CLOSE FIC-EMPLOYES-TRI.
+           CLOSE FIC-EXCEPTIONS.
+           CLOSE FIC-LISTING.
+
+      *---------------------------------------------------------------
+       AFFICHER-PIED-BATCH.
+           COMPUTE WS-SEC-DEBUT =
+               HDB-HEURES * 3600 + HDB-MINUTES * 60 + HDB-SECONDES.
+           COMPUTE WS-SEC-FIN =
+               HFN-HEURES * 3600 + HFN-MINUTES * 60 + HFN-SECONDES.
+           IF WS-SEC-FIN >= WS-SEC-DEBUT
+               COMPUTE WS-DUREE-SECONDES = WS-SEC-FIN - WS-SEC-DEBUT
+           ELSE
+               COMPUTE WS-DUREE-SECONDES =
+                   WS-SEC-FIN + 86400 - WS-SEC-DEBUT
+           END-IF.
+           DISPLAY '================================'.
+           DISPLAY 'Fenetre batch     : ' WS-DUREE-SECONDES
+                   ' seconde(s)'.
+           DISPLAY 'Lignes lues       : ' WS-NB-LIGNES-LUES.
+           DISPLAY '================================'.
+
+      *---------------------------------------------------------------
+      * Bilan de la nuit batch journalise dans FIC-RUNLOG.dat. EX07
+      * n'a pas de notion de rejet au sens d'EX09 (ventes rejetees) ou
+      * d'EX15 (paie rejetee) : les employes ecartes du bilan actifs
+      * sont ceux en exception de validation (ECRIRE-EXCEPTION), qui
+      * jouent ce role.
+       ECRIRE-JOURNAL-EXEC.
+           MOVE WS-DATE-JOUR       TO JEX-DATE.
+           MOVE WS-HEURE-DEBUT     TO JEX-HEURE-DEBUT.
+           MOVE WS-HEURE-FIN       TO JEX-HEURE-FIN.
+           MOVE 'EX07-LECTURE'     TO JEX-PROGRAMME.
+           MOVE WS-NB-LIGNES-LUES  TO JEX-NB-LUS.
+           MOVE WS-COMPTEUR        TO JEX-NB-TRAITES.
+           MOVE WS-NB-EXCEPTIONS   TO JEX-NB-REJETES.
+           MOVE WS-DUREE-SECONDES  TO JEX-DUREE-SECONDES.
+           MOVE 0                  TO JEX-CODE-RETOUR.
+           WRITE ENR-JOURNAL-EXEC.
