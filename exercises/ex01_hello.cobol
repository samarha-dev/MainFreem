@@ -3,6 +3,9 @@
       * Niveau : Novice
       * Compiler : cobc -x ex01_hello.cobol -o ex01_hello
       * Executer : ./ex01_hello
+      * Code retour : 0 si les deux lignes de bienvenue ont bien ete
+      *               affichees, 99 sinon - utilise par l'ordonnanceur
+      *               comme test de fumee de l'environnement COBOL.
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX01-HELLO.
@@ -10,8 +13,22 @@
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CODE-RETOUR      PIC 9(2) VALUE ZEROS.
+       01 WS-AFFICHAGE-OK     PIC X VALUE 'N'.
+          88 AFFICHAGE-REUSSI VALUE 'O'.
 
        PROCEDURE DIVISION.
+           MOVE 'N' TO WS-AFFICHAGE-OK.
            DISPLAY 'Bonjour, le monde !'.
            DISPLAY 'Bienvenue dans MainFreem - Environnement COBOL'.
-           STOP RUN.
+           SET AFFICHAGE-REUSSI TO TRUE.
+
+           IF AFFICHAGE-REUSSI
+               MOVE 0 TO WS-CODE-RETOUR
+           ELSE
+               MOVE 99 TO WS-CODE-RETOUR
+               DISPLAY 'ERREUR : test de fumee echoue'
+           END-IF.
+
+           STOP RUN WS-CODE-RETOUR.
