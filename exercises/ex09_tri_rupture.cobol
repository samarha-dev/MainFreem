@@ -1,8 +1,10 @@
       *===============================================================
       * Exercice 9 - Tri et traitement de rupture
       * Niveau : Intermediaire
-      * Compiler : cobc -x ex09_tri_rupture.cobol -o ex09
+      * Compiler : cobc -x ex09_tri_rupture.cobol -o ex09 -I ../copybooks
       * Executer : ./ex09
+      * Entree   : FIC-VENTES.dat, alimente par EX09B-CHARGE-VENTES
+      *            a partir de l'extrait de ventes du jour.
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX09-TRI-RUPTURE.
@@ -13,14 +15,35 @@
            SELECT FIC-VENTES ASSIGN TO 'FIC-VENTES.dat'
                ORGANIZATION IS SEQUENTIAL.
            SELECT WRK-VENTES ASSIGN TO 'WRK-VENTES.tmp'.
+           SELECT FIC-BREAKS ASSIGN TO WS-NOM-FICHIER-BREAKS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIC-REPRISE ASSIGN TO 'FIC-REPRISE-EX09.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-REPRISE.
+           SELECT FIC-MASTER ASSIGN TO 'FIC-REGIONS-VENDEURS.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-MASTER.
+           SELECT FIC-VENTES-VALIDEES
+               ASSIGN TO 'FIC-VENTES-VALIDEES.tmp'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-VENTES-REJETEES
+               ASSIGN TO 'FIC-VENTES-REJETEES.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-PARAM-ROLLUP
+               ASSIGN TO 'FIC-PARAM-ROLLUP-EX09.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-PARAM-ROLLUP.
+           SELECT FIC-CUMULS-ROLLUP ASSIGN TO 'FIC-CUMULS-EX09.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-CUMULS-ROLLUP.
+           SELECT FIC-RUNLOG ASSIGN TO 'FIC-RUNLOG.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RUNLOG.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-VENTES LABEL RECORDS ARE STANDARD.
-       01  ENR-VENTES.
-           05 VTE-REGION     PIC X(2).
-           05 VTE-VENDEUR    PIC X(4).
-           05 VTE-MONTANT    PIC 9(7).
+       COPY VENTEREC.
 
        SD  WRK-VENTES.
        01  WRK-ENR.
@@ -28,9 +51,86 @@
            05 WRK-VENDEUR    PIC X(4).
            05 WRK-MONTANT    PIC 9(7).
 
+       FD  FIC-BREAKS LABEL RECORDS ARE STANDARD.
+       01  ENR-BREAK         PIC X(80).
+
+      * Point de reprise : dernier groupe vendeur entierement solde,
+      * avec les totaux en cours, pour relancer le job sans tout
+      * retraiter apres un incident.
+       FD  FIC-REPRISE LABEL RECORDS ARE STANDARD.
+       01  ENR-REPRISE.
+           05 REP-REGION        PIC X(2).
+           05 REP-VENDEUR       PIC X(4).
+           05 REP-LIGNES-LUES   PIC 9(6).
+           05 REP-TOTAL-VENDEUR PIC 9(10).
+           05 REP-TOTAL-REGION  PIC 9(12).
+           05 REP-TOTAL-GENERAL PIC 9(14).
+           05 REP-NB-VENDEURS   PIC 9(4).
+           05 REP-NB-REGIONS    PIC 9(4).
+           05 REP-NB-REJETEES   PIC 9(4).
+
+      * Liste de reference des couples region/vendeur autorises -
+      * optionnelle : si absente, aucun filtrage n'est fait (toutes
+      * les ventes du jour sont acceptees, comme avant ce controle).
+       FD  FIC-MASTER LABEL RECORDS ARE STANDARD.
+       01  ENR-MASTER.
+           05 MST-REGION        PIC X(2).
+           05 MST-VENDEUR       PIC X(4).
+
+       FD  FIC-VENTES-VALIDEES LABEL RECORDS ARE STANDARD.
+       COPY VENTEREC
+           REPLACING ==ENR-VENTES== BY ==ENR-VENTES-VALIDEES==.
+
+      * Ventes ecartees car region/vendeur absent de la liste de
+      * reference, conservees pour investigation.
+       FD  FIC-VENTES-REJETEES LABEL RECORDS ARE STANDARD.
+       01  ENR-VENTE-REJETEE    PIC X(60).
+
+      * Mode de cumul hebdomadaire/mensuel, pilote par l'ordonnanceur
+      * qui connait seul les bornes de calendrier : absent, le rapport
+      * reste purement journalier comme avant cette option.
+       FD  FIC-PARAM-ROLLUP LABEL RECORDS ARE STANDARD.
+       01  ENR-PARAM-ROLLUP.
+           05 PRM-MODE-ROLLUP   PIC X.
+              88 MODE-HEBDO     VALUE 'S'.
+              88 MODE-MENSUEL   VALUE 'M'.
+           05 PRM-FIN-PERIODE   PIC 9(8).
+
+      * Cumuls region/vendeur en cours de periode, reecrits en
+      * totalite a chaque run, meme principe que FIC-CUMULS-EX15.dat.
+       FD  FIC-CUMULS-ROLLUP LABEL RECORDS ARE STANDARD.
+       01  ENR-CUMUL-ROLLUP.
+           05 CUR-REGION        PIC X(2).
+           05 CUR-VENDEUR       PIC X(4).
+           05 CUR-TOTAL         PIC 9(12).
+
+       FD  FIC-RUNLOG LABEL RECORDS ARE STANDARD.
+       COPY RUNLOGREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-STATUT-RUNLOG      PIC X(2) VALUE '00'.
+       01 WS-NOM-FICHIER-BREAKS PIC X(40) VALUE SPACES.
+       01 WS-DATE-JOUR           PIC 9(8) VALUE 0.
        01 WS-FIN-FICHIER     PIC X VALUE 'N'.
           88 FIC-TERMINE     VALUE 'O'.
+       01 WS-STATUT-REPRISE  PIC X(2) VALUE '00'.
+       01 WS-MODE-REPRISE    PIC X VALUE 'N'.
+          88 EN-REPRISE      VALUE 'O'.
+       01 WS-STATUT-MASTER   PIC X(2) VALUE '00'.
+       01 WS-MASTER-CHARGE   PIC X VALUE 'N'.
+          88 MASTER-CHARGE   VALUE 'O'.
+
+       01 WS-MAX-VENTES       PIC 9(4) VALUE 2000.
+
+       01 WS-TABLE-MASTER.
+          05 WS-MASTER-LIGNE OCCURS 2000 TIMES
+                  INDEXED BY WS-IDX-MASTER.
+             10 WS-MST-REGION  PIC X(2).
+             10 WS-MST-VENDEUR PIC X(4).
+       01 WS-NB-MASTER        PIC 9(4) VALUE 0.
+       01 WS-COUPLE-AUTORISE  PIC X VALUE 'N'.
+          88 COUPLE-AUTORISE  VALUE 'O'.
+       01 WS-NB-VENTES-REJETEES PIC 9(4) VALUE 0.
 
        01 WS-REGION-PREC     PIC X(2) VALUE SPACES.
        01 WS-VENDEUR-PREC    PIC X(4) VALUE SPACES.
@@ -41,21 +141,96 @@
 
        01 WS-NB-VENDEURS     PIC 9(4)  VALUE 0.
        01 WS-NB-REGIONS      PIC 9(4)  VALUE 0.
+       01 WS-NB-ANOMALIES-TRI PIC 9(4) VALUE 0.
+       01 WS-NB-LIGNES-LUES  PIC 9(6)  VALUE 0.
+
+      * Fenetre batch : heure de debut/fin (HHMMSS) pour le pied de
+      * rapport, meme principe de decoupage que dans EX07-LECTURE.
+       01 WS-HEURE-DEBUT      PIC 9(6) VALUE 0.
+       01 WS-HEURE-DEBUT-R REDEFINES WS-HEURE-DEBUT.
+           05 HDB-HEURES      PIC 9(2).
+           05 HDB-MINUTES     PIC 9(2).
+           05 HDB-SECONDES    PIC 9(2).
+       01 WS-HEURE-FIN        PIC 9(6) VALUE 0.
+       01 WS-HEURE-FIN-R REDEFINES WS-HEURE-FIN.
+           05 HFN-HEURES      PIC 9(2).
+           05 HFN-MINUTES     PIC 9(2).
+           05 HFN-SECONDES    PIC 9(2).
+       01 WS-SEC-DEBUT        PIC 9(5) VALUE 0.
+       01 WS-SEC-FIN          PIC 9(5) VALUE 0.
+       01 WS-DUREE-SECONDES   PIC 9(5) VALUE 0.
+
+      * Code retour : 0 si le rapport a ete produit normalement,
+      * 4 si le fichier de ventes du jour etait vide - a surveiller
+      * par l'ordonnanceur, ce n'est pas une erreur mais ca merite
+      * une alerte (flux d'alimentation probablement manquant).
+       01 WS-CODE-RETOUR      PIC 9(2) VALUE ZEROS.
+
+       01 WS-FIN-VALIDATION   PIC X VALUE 'N'.
+          88 VALIDATION-TERMINEE VALUE 'O'.
+
+       01 WS-STATUT-PARAM-ROLLUP  PIC X(2) VALUE '00'.
+       01 WS-MODE-ROLLUP          PIC X VALUE 'N'.
+          88 EN-MODE-ROLLUP       VALUE 'S' 'M'.
+          88 MODE-HEBDO-W         VALUE 'S'.
+       01 WS-FIN-PERIODE-ROLLUP   PIC 9(8) VALUE 0.
+
+       01 WS-STATUT-CUMULS-ROLLUP PIC X(2) VALUE '00'.
+       01 WS-TABLE-CUMULS-ROLLUP.
+          05 WS-CUR-LIGNE OCCURS 2000 TIMES
+                  INDEXED BY WS-IDX-CUR.
+             10 WS-CUR-REGION  PIC X(2).
+             10 WS-CUR-VENDEUR PIC X(4).
+             10 WS-CUR-TOTAL   PIC 9(12).
+       01 WS-NB-CUMULS-ROLLUP     PIC 9(4) VALUE 0.
+       01 WS-CUR-TROUVE-SW        PIC X VALUE 'N'.
+          88 CUR-TROUVE           VALUE 'O'.
+       01 WS-TOTAL-ROLLUP         PIC 9(14) VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM CREER-FICHIER-TEST.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HEURE-DEBUT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR.
+           STRING 'FIC-SOUS-TOTAUX-' WS-DATE-JOUR '.txt'
+               DELIMITED SIZE INTO WS-NOM-FICHIER-BREAKS.
+
+           PERFORM CHARGER-PARAM-ROLLUP.
+           IF EN-MODE-ROLLUP
+               PERFORM CHARGER-CUMULS-ROLLUP
+           END-IF.
 
-           SORT WRK-VENTES
-               ASCENDING KEY WRK-REGION WRK-VENDEUR
-               USING  FIC-VENTES
-               GIVING FIC-VENTES.
+      * Le point de reprise n'est ecrit qu'une fois le tri et la
+      * validation du jour deja effectues (PERFORM ECRIRE-REPRISE a
+      * lieu dans la boucle de rupture) : s'il existe, FIC-VENTES.dat
+      * est deja le fichier trie/valide du run precedent et ce
+      * pretraitement couteux n'a pas besoin d'etre rejoue.
+           PERFORM LIRE-REPRISE.
+           IF EN-REPRISE
+               DISPLAY '>> Reprise : tri et validation deja '
+                       'effectues, reprise directe sur FIC-VENTES.dat'
+           ELSE
+               PERFORM CHARGER-MASTER-REGIONS
+               PERFORM VALIDER-VENTES
+               SORT WRK-VENTES
+                   ASCENDING KEY WRK-REGION WRK-VENDEUR
+                   USING  FIC-VENTES-VALIDEES
+                   GIVING FIC-VENTES
+           END-IF.
+
+           PERFORM OUVRIR-JOURNAL-EXEC.
 
+           OPEN OUTPUT FIC-BREAKS.
            OPEN INPUT FIC-VENTES.
            READ FIC-VENTES AT END SET FIC-TERMINE TO TRUE END-READ.
 
            IF NOT FIC-TERMINE
-               MOVE VTE-REGION  TO WS-REGION-PREC
-               MOVE VTE-VENDEUR TO WS-VENDEUR-PREC
+               MOVE VTE-REGION OF ENR-VENTES  TO WS-REGION-PREC
+               MOVE VTE-VENDEUR OF ENR-VENTES TO WS-VENDEUR-PREC
+           ELSE
+               MOVE 4 TO WS-CODE-RETOUR
+               DISPLAY '=========================================='
+               DISPLAY '*** ALERTE : FIC-VENTES.dat est vide - '
+                       'aucune vente a traiter aujourd''hui ***'
+               DISPLAY '=========================================='
            END-IF.
 
            DISPLAY '================================================'.
@@ -71,29 +246,68 @@
 
            PERFORM SOUS-TOTAL-VENDEUR.
            PERFORM SOUS-TOTAL-REGION.
+           PERFORM SOUS-TOTAL-GENERAL.
 
-           DISPLAY '================================================'.
-           DISPLAY 'TOTAL GENERAL : ' WS-TOTAL-GENERAL ' EUR'.
-           DISPLAY 'Regions       : ' WS-NB-REGIONS.
-           DISPLAY 'Vendeurs      : ' WS-NB-VENDEURS.
-           DISPLAY '================================================'.
+           IF EN-MODE-ROLLUP
+               IF WS-DATE-JOUR >= WS-FIN-PERIODE-ROLLUP
+                   PERFORM AFFICHER-RAPPORT-ROLLUP
+               ELSE
+                   PERFORM SAUVEGARDER-CUMULS-ROLLUP
+               END-IF
+           END-IF.
+
+           PERFORM SUPPRIMER-REPRISE.
 
            CLOSE FIC-VENTES.
-           STOP RUN.
+           CLOSE FIC-BREAKS.
+           DISPLAY 'Sous-totaux archives dans : ' WS-NOM-FICHIER-BREAKS.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HEURE-FIN.
+           PERFORM AFFICHER-PIED-BATCH.
+           PERFORM ECRIRE-JOURNAL-EXEC.
+           CLOSE FIC-RUNLOG.
+           STOP RUN WS-CODE-RETOUR.
 
       *---------------------------------------------------------------
        TRAITEMENT-RUPTURE.
-           IF VTE-REGION NOT = WS-REGION-PREC
-               PERFORM SOUS-TOTAL-VENDEUR
-               PERFORM SOUS-TOTAL-REGION
-               MOVE VTE-REGION  TO WS-REGION-PREC
-               MOVE VTE-VENDEUR TO WS-VENDEUR-PREC
-           ELSE IF VTE-VENDEUR NOT = WS-VENDEUR-PREC
-               PERFORM SOUS-TOTAL-VENDEUR
-               MOVE VTE-VENDEUR TO WS-VENDEUR-PREC
+           ADD 1 TO WS-NB-LIGNES-LUES.
+           IF EN-REPRISE
+               PERFORM VERIFIER-FIN-REPRISE
+           END-IF.
+           IF EN-REPRISE
+               CONTINUE
+           ELSE
+               IF VTE-REGION OF ENR-VENTES < WS-REGION-PREC
+                       OR (VTE-REGION OF ENR-VENTES = WS-REGION-PREC
+                           AND VTE-VENDEUR OF ENR-VENTES
+                               < WS-VENDEUR-PREC)
+                   ADD 1 TO WS-NB-ANOMALIES-TRI
+                   DISPLAY '*** ANOMALIE DE TRI : cle '
+                           VTE-REGION OF ENR-VENTES '/'
+                           VTE-VENDEUR OF ENR-VENTES
+                           ' arrive apres ' WS-REGION-PREC
+                           '/' WS-VENDEUR-PREC
+                           ' - enregistrement ignore ***'
+               ELSE
+                   IF VTE-REGION OF ENR-VENTES NOT = WS-REGION-PREC
+                       PERFORM SOUS-TOTAL-VENDEUR
+                       PERFORM SOUS-TOTAL-REGION
+                       PERFORM ECRIRE-REPRISE
+                       MOVE VTE-REGION OF ENR-VENTES  TO WS-REGION-PREC
+                       MOVE VTE-VENDEUR OF ENR-VENTES
+                           TO WS-VENDEUR-PREC
+                   ELSE
+                       IF VTE-VENDEUR OF ENR-VENTES
+                               NOT = WS-VENDEUR-PREC
+                           PERFORM SOUS-TOTAL-VENDEUR
+                           PERFORM ECRIRE-REPRISE
+                           MOVE VTE-VENDEUR OF ENR-VENTES
+                               TO WS-VENDEUR-PREC
+                       END-IF
+                   END-IF
+                   ADD VTE-MONTANT OF ENR-VENTES TO WS-TOTAL-VENDEUR
+                   ADD VTE-MONTANT OF ENR-VENTES TO WS-TOTAL-GENERAL
+               END-IF
            END-IF.
-           ADD VTE-MONTANT TO WS-TOTAL-VENDEUR.
-           ADD VTE-MONTANT TO WS-TOTAL-GENERAL.
 
       *---------------------------------------------------------------
        SOUS-TOTAL-VENDEUR.
@@ -101,6 +315,15 @@
                ADD 1 TO WS-NB-VENDEURS
                DISPLAY '  Vendeur ' WS-VENDEUR-PREC
                        ' : ' WS-TOTAL-VENDEUR ' EUR'
+               MOVE SPACES TO ENR-BREAK
+               STRING '  Vendeur ' WS-VENDEUR-PREC ' : '
+                      WS-TOTAL-VENDEUR ' EUR'
+                   DELIMITED SIZE INTO ENR-BREAK
+               WRITE ENR-BREAK
+               IF EN-MODE-ROLLUP
+                   PERFORM CUMULER-VENDEUR-ROLLUP
+               END-IF
+               ADD WS-TOTAL-VENDEUR TO WS-TOTAL-REGION
                MOVE 0 TO WS-TOTAL-VENDEUR
            END-IF.
 
@@ -108,30 +331,350 @@
        SOUS-TOTAL-REGION.
            IF WS-REGION-PREC NOT = SPACES
                ADD 1 TO WS-NB-REGIONS
-               ADD WS-TOTAL-VENDEUR TO WS-TOTAL-REGION
-               DISPLAY '------------------------------------------------'.
+               DISPLAY '--------------------------------------------'
                DISPLAY '>> TOTAL REGION ' WS-REGION-PREC
-                       ' : ' WS-TOTAL-REGION ' EUR'.
-               DISPLAY '------------------------------------------------'.
+                       ' : ' WS-TOTAL-REGION ' EUR'
+               DISPLAY '--------------------------------------------'
+               MOVE SPACES TO ENR-BREAK
+               STRING '>> TOTAL REGION ' WS-REGION-PREC ' : '
+                      WS-TOTAL-REGION ' EUR'
+                   DELIMITED SIZE INTO ENR-BREAK
+               WRITE ENR-BREAK
                MOVE 0 TO WS-TOTAL-REGION
            END-IF.
 
       *---------------------------------------------------------------
-       CREER-FICHIER-TEST.
-           OPEN OUTPUT FIC-VENTES.
-           MOVE 'ILVD01' TO VTE-REGION VTE-VENDEUR.
-           MOVE 'IL' TO VTE-REGION. MOVE 'VD01' TO VTE-VENDEUR.
-           MOVE 0015000 TO VTE-MONTANT. WRITE ENR-VENTES.
-           MOVE 'IL' TO VTE-REGION. MOVE 'VD02' TO VTE-VENDEUR.
-           MOVE 0022000 TO VTE-MONTANT. WRITE ENR-VENTES.
-           MOVE 'IL' TO VTE-REGION. MOVE 'VD01' TO VTE-VENDEUR.
-           MOVE 0008500 TO VTE-MONTANT. WRITE ENR-VENTES.
-           MOVE 'PA' TO VTE-REGION. MOVE 'VD03' TO VTE-VENDEUR.
-           MOVE 0031000 TO VTE-MONTANT. WRITE ENR-VENTES.
-           MOVE 'PA' TO VTE-REGION. MOVE 'VD03' TO VTE-VENDEUR.
-           MOVE 0012000 TO VTE-MONTANT. WRITE ENR-VENTES.
-           MOVE 'PA' TO VTE-REGION. MOVE 'VD04' TO VTE-VENDEUR.
-           MOVE 0019500 TO VTE-MONTANT. WRITE ENR-VENTES.
-           MOVE 'LY' TO VTE-REGION. MOVE 'VD05' TO VTE-VENDEUR.
-           MOVE 0028000 TO VTE-MONTANT. WRITE ENR-VENTES.
+       SOUS-TOTAL-GENERAL.
+           DISPLAY '================================================'.
+           DISPLAY '>> TOTAL GENERAL : ' WS-TOTAL-GENERAL ' EUR'.
+           DISPLAY '================================================'.
+           MOVE SPACES TO ENR-BREAK.
+           STRING '>> TOTAL GENERAL : ' WS-TOTAL-GENERAL ' EUR'
+               DELIMITED SIZE INTO ENR-BREAK.
+           WRITE ENR-BREAK.
+           DISPLAY 'Regions       : ' WS-NB-REGIONS.
+           DISPLAY 'Vendeurs      : ' WS-NB-VENDEURS.
+           IF WS-NB-ANOMALIES-TRI > 0
+               DISPLAY 'Anomalies tri : ' WS-NB-ANOMALIES-TRI
+                       ' enregistrement(s) hors sequence ignore(s)'
+           END-IF.
+           DISPLAY '================================================'.
+
+      *---------------------------------------------------------------
+       AFFICHER-PIED-BATCH.
+           COMPUTE WS-SEC-DEBUT =
+               HDB-HEURES * 3600 + HDB-MINUTES * 60 + HDB-SECONDES.
+           COMPUTE WS-SEC-FIN =
+               HFN-HEURES * 3600 + HFN-MINUTES * 60 + HFN-SECONDES.
+           IF WS-SEC-FIN >= WS-SEC-DEBUT
+               COMPUTE WS-DUREE-SECONDES = WS-SEC-FIN - WS-SEC-DEBUT
+           ELSE
+               COMPUTE WS-DUREE-SECONDES =
+                   WS-SEC-FIN + 86400 - WS-SEC-DEBUT
+           END-IF.
+           DISPLAY '================================================'.
+           DISPLAY 'Fenetre batch : ' WS-DUREE-SECONDES ' seconde(s)'.
+           DISPLAY 'Lignes lues   : ' WS-NB-LIGNES-LUES.
+           DISPLAY '================================================'.
+
+      *---------------------------------------------------------------
+       OUVRIR-JOURNAL-EXEC.
+           OPEN EXTEND FIC-RUNLOG.
+           IF WS-STATUT-RUNLOG NOT = '00'
+               OPEN OUTPUT FIC-RUNLOG
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Bilan de la nuit batch journalise dans FIC-RUNLOG.dat. EX09
+      * n'a pas de compteur "traites" unique : il se deduit des lignes
+      * lues moins les anomalies de tri et les ventes rejetees au
+      * controle region/vendeur, les deux etant regroupees ici sous
+      * "rejetes" puisqu'aucune des deux n'alimente les totaux.
+       ECRIRE-JOURNAL-EXEC.
+           MOVE WS-DATE-JOUR        TO JEX-DATE.
+           MOVE WS-HEURE-DEBUT      TO JEX-HEURE-DEBUT.
+           MOVE WS-HEURE-FIN        TO JEX-HEURE-FIN.
+           MOVE 'EX09-TRI-RUPTURE'  TO JEX-PROGRAMME.
+           MOVE WS-NB-LIGNES-LUES   TO JEX-NB-LUS.
+           COMPUTE JEX-NB-REJETES =
+               WS-NB-ANOMALIES-TRI + WS-NB-VENTES-REJETEES.
+           COMPUTE JEX-NB-TRAITES = WS-NB-LIGNES-LUES - JEX-NB-REJETES.
+           MOVE WS-DUREE-SECONDES   TO JEX-DUREE-SECONDES.
+           MOVE WS-CODE-RETOUR      TO JEX-CODE-RETOUR.
+           WRITE ENR-JOURNAL-EXEC.
+
+      *---------------------------------------------------------------
+       CHARGER-MASTER-REGIONS.
+           MOVE 0 TO WS-NB-MASTER.
+           OPEN INPUT FIC-MASTER.
+           IF WS-STATUT-MASTER = '00'
+               SET MASTER-CHARGE TO TRUE
+               READ FIC-MASTER
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-STATUT-MASTER NOT = '00'
+                   IF WS-NB-MASTER >= WS-MAX-VENTES
+                       DISPLAY 'FIC-REGIONS-VENDEURS.dat : capacite '
+                               'de ' WS-MAX-VENTES ' couples '
+                               'atteinte, enregistrements suivants '
+                               'ignores'
+                       MOVE '10' TO WS-STATUT-MASTER
+                   ELSE
+                       ADD 1 TO WS-NB-MASTER
+                       MOVE MST-REGION  TO WS-MST-REGION(WS-NB-MASTER)
+                       MOVE MST-VENDEUR TO WS-MST-VENDEUR(WS-NB-MASTER)
+                       READ FIC-MASTER
+                           AT END MOVE '10' TO WS-STATUT-MASTER
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE FIC-MASTER
+               DISPLAY 'Liste de reference region/vendeur chargee : '
+                       WS-NB-MASTER ' couple(s)'
+           ELSE
+               DISPLAY 'FIC-REGIONS-VENDEURS.dat absent, aucun '
+                       'filtrage region/vendeur applique'
+           END-IF.
+
+      *---------------------------------------------------------------
+       VALIDER-VENTES.
+           MOVE 0 TO WS-NB-VENTES-REJETEES.
+           OPEN INPUT FIC-VENTES.
+           OPEN OUTPUT FIC-VENTES-VALIDEES.
+           OPEN OUTPUT FIC-VENTES-REJETEES.
+
+           MOVE 'N' TO WS-FIN-VALIDATION.
+           READ FIC-VENTES
+               AT END SET VALIDATION-TERMINEE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL VALIDATION-TERMINEE
+               IF MASTER-CHARGE
+                   PERFORM VERIFIER-COUPLE-AUTORISE
+               ELSE
+                   SET COUPLE-AUTORISE TO TRUE
+               END-IF
+               IF COUPLE-AUTORISE
+                   MOVE ENR-VENTES TO ENR-VENTES-VALIDEES
+                   WRITE ENR-VENTES-VALIDEES
+               ELSE
+                   ADD 1 TO WS-NB-VENTES-REJETEES
+                   MOVE SPACES TO ENR-VENTE-REJETEE
+                   STRING 'Region/vendeur inconnu : '
+                          VTE-REGION OF ENR-VENTES '/'
+                          VTE-VENDEUR OF ENR-VENTES ' - vente ecartee'
+                       DELIMITED SIZE INTO ENR-VENTE-REJETEE
+                   WRITE ENR-VENTE-REJETEE
+               END-IF
+               READ FIC-VENTES
+                   AT END SET VALIDATION-TERMINEE TO TRUE
+               END-READ
+           END-PERFORM.
+
            CLOSE FIC-VENTES.
+           CLOSE FIC-VENTES-VALIDEES.
+           CLOSE FIC-VENTES-REJETEES.
+
+           IF WS-NB-VENTES-REJETEES > 0
+               DISPLAY WS-NB-VENTES-REJETEES
+                       ' vente(s) ecartee(s) - region/vendeur hors '
+                       'liste de reference (voir '
+                       'FIC-VENTES-REJETEES.txt)'
+           END-IF.
+
+      *---------------------------------------------------------------
+       VERIFIER-COUPLE-AUTORISE.
+           MOVE 'N' TO WS-COUPLE-AUTORISE.
+           PERFORM VARYING WS-IDX-MASTER FROM 1 BY 1
+                   UNTIL WS-IDX-MASTER > WS-NB-MASTER
+               IF WS-MST-REGION(WS-IDX-MASTER)
+                       = VTE-REGION OF ENR-VENTES
+                       AND WS-MST-VENDEUR(WS-IDX-MASTER)
+                           = VTE-VENDEUR OF ENR-VENTES
+                   SET COUPLE-AUTORISE TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------
+       CHARGER-PARAM-ROLLUP.
+           MOVE 'N' TO WS-MODE-ROLLUP.
+           OPEN INPUT FIC-PARAM-ROLLUP.
+           IF WS-STATUT-PARAM-ROLLUP = '00'
+               READ FIC-PARAM-ROLLUP
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PRM-MODE-ROLLUP TO WS-MODE-ROLLUP
+                       MOVE PRM-FIN-PERIODE TO WS-FIN-PERIODE-ROLLUP
+               END-READ
+               CLOSE FIC-PARAM-ROLLUP
+               IF EN-MODE-ROLLUP
+                   DISPLAY 'Mode de cumul actif (' WS-MODE-ROLLUP
+                           ') jusqu''au ' WS-FIN-PERIODE-ROLLUP
+               END-IF
+           ELSE
+               DISPLAY 'FIC-PARAM-ROLLUP-EX09.dat absent, rapport '
+                       'journalier seul (pas de cumul hebdo/mensuel)'
+           END-IF.
+
+      *---------------------------------------------------------------
+       CHARGER-CUMULS-ROLLUP.
+           MOVE 0 TO WS-NB-CUMULS-ROLLUP.
+           OPEN INPUT FIC-CUMULS-ROLLUP.
+           IF WS-STATUT-CUMULS-ROLLUP = '00'
+               READ FIC-CUMULS-ROLLUP
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-STATUT-CUMULS-ROLLUP NOT = '00'
+                   IF WS-NB-CUMULS-ROLLUP >= WS-MAX-VENTES
+                       DISPLAY 'FIC-CUMULS-EX09.dat : capacite de '
+                               WS-MAX-VENTES ' couples atteinte, '
+                               'enregistrements suivants ignores'
+                       MOVE '10' TO WS-STATUT-CUMULS-ROLLUP
+                   ELSE
+                       ADD 1 TO WS-NB-CUMULS-ROLLUP
+                       MOVE CUR-REGION  TO
+                           WS-CUR-REGION(WS-NB-CUMULS-ROLLUP)
+                       MOVE CUR-VENDEUR TO
+                           WS-CUR-VENDEUR(WS-NB-CUMULS-ROLLUP)
+                       MOVE CUR-TOTAL   TO
+                           WS-CUR-TOTAL(WS-NB-CUMULS-ROLLUP)
+                       READ FIC-CUMULS-ROLLUP
+                           AT END MOVE '10' TO WS-STATUT-CUMULS-ROLLUP
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE FIC-CUMULS-ROLLUP
+               DISPLAY 'Cumuls de periode charges : '
+                       WS-NB-CUMULS-ROLLUP ' couple(s)'
+           ELSE
+               DISPLAY 'FIC-CUMULS-EX09.dat absent, debut d''une '
+                       'nouvelle periode de cumul'
+           END-IF.
+
+      *---------------------------------------------------------------
+       CUMULER-VENDEUR-ROLLUP.
+           MOVE 'N' TO WS-CUR-TROUVE-SW.
+           PERFORM VARYING WS-IDX-CUR FROM 1 BY 1
+                   UNTIL WS-IDX-CUR > WS-NB-CUMULS-ROLLUP
+               IF WS-CUR-REGION(WS-IDX-CUR) = WS-REGION-PREC
+                       AND WS-CUR-VENDEUR(WS-IDX-CUR) = WS-VENDEUR-PREC
+                   ADD WS-TOTAL-VENDEUR TO WS-CUR-TOTAL(WS-IDX-CUR)
+                   SET CUR-TROUVE TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF NOT CUR-TROUVE
+               IF WS-NB-CUMULS-ROLLUP >= WS-MAX-VENTES
+                   DISPLAY 'FIC-CUMULS-EX09.dat : capacite de '
+                           WS-MAX-VENTES ' couples atteinte, cumul '
+                           'non tenu pour : ' WS-REGION-PREC ' '
+                           WS-VENDEUR-PREC
+               ELSE
+                   ADD 1 TO WS-NB-CUMULS-ROLLUP
+                   MOVE WS-REGION-PREC  TO
+                       WS-CUR-REGION(WS-NB-CUMULS-ROLLUP)
+                   MOVE WS-VENDEUR-PREC TO
+                       WS-CUR-VENDEUR(WS-NB-CUMULS-ROLLUP)
+                   MOVE WS-TOTAL-VENDEUR TO
+                       WS-CUR-TOTAL(WS-NB-CUMULS-ROLLUP)
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------
+       SAUVEGARDER-CUMULS-ROLLUP.
+           OPEN OUTPUT FIC-CUMULS-ROLLUP.
+           PERFORM VARYING WS-IDX-CUR FROM 1 BY 1
+                   UNTIL WS-IDX-CUR > WS-NB-CUMULS-ROLLUP
+               MOVE WS-CUR-REGION(WS-IDX-CUR)  TO CUR-REGION
+               MOVE WS-CUR-VENDEUR(WS-IDX-CUR) TO CUR-VENDEUR
+               MOVE WS-CUR-TOTAL(WS-IDX-CUR)   TO CUR-TOTAL
+               WRITE ENR-CUMUL-ROLLUP
+           END-PERFORM.
+           CLOSE FIC-CUMULS-ROLLUP.
+
+      *---------------------------------------------------------------
+       AFFICHER-RAPPORT-ROLLUP.
+           MOVE 0 TO WS-TOTAL-ROLLUP.
+           DISPLAY ' '.
+           DISPLAY '================================================'.
+           IF MODE-HEBDO-W
+               DISPLAY '  RAPPORT CUMULE HEBDOMADAIRE - ARRET AU '
+                       WS-FIN-PERIODE-ROLLUP
+           ELSE
+               DISPLAY '  RAPPORT CUMULE MENSUEL - ARRET AU '
+                       WS-FIN-PERIODE-ROLLUP
+           END-IF.
+           DISPLAY '================================================'.
+           PERFORM VARYING WS-IDX-CUR FROM 1 BY 1
+                   UNTIL WS-IDX-CUR > WS-NB-CUMULS-ROLLUP
+               DISPLAY '  ' WS-CUR-REGION(WS-IDX-CUR) '/'
+                       WS-CUR-VENDEUR(WS-IDX-CUR) ' : '
+                       WS-CUR-TOTAL(WS-IDX-CUR) ' EUR'
+               ADD WS-CUR-TOTAL(WS-IDX-CUR) TO WS-TOTAL-ROLLUP
+           END-PERFORM.
+           DISPLAY '================================================'.
+           DISPLAY '>> TOTAL CUMULE DE LA PERIODE : '
+                   WS-TOTAL-ROLLUP ' EUR'.
+           DISPLAY '================================================'.
+           MOVE 0 TO WS-NB-CUMULS-ROLLUP.
+           PERFORM SAUVEGARDER-CUMULS-ROLLUP.
+
+      *---------------------------------------------------------------
+       LIRE-REPRISE.
+           OPEN INPUT FIC-REPRISE.
+           IF WS-STATUT-REPRISE = '00'
+               READ FIC-REPRISE
+                   AT END
+                       DISPLAY 'FIC-REPRISE-EX09.dat vide, demarrage '
+                               'normal'
+                   NOT AT END
+                       SET EN-REPRISE TO TRUE
+                       MOVE REP-TOTAL-VENDEUR TO WS-TOTAL-VENDEUR
+                       MOVE REP-TOTAL-REGION  TO WS-TOTAL-REGION
+                       MOVE REP-TOTAL-GENERAL TO WS-TOTAL-GENERAL
+                       MOVE REP-NB-VENDEURS   TO WS-NB-VENDEURS
+                       MOVE REP-NB-REGIONS    TO WS-NB-REGIONS
+                       MOVE REP-NB-REJETEES   TO WS-NB-VENTES-REJETEES
+                       DISPLAY '>> Point de reprise trouve : '
+                               REP-REGION '/' REP-VENDEUR
+                               ' (' REP-LIGNES-LUES ' ligne(s) deja '
+                               'traitee(s))'
+               END-READ
+               CLOSE FIC-REPRISE
+           ELSE
+               DISPLAY 'FIC-REPRISE-EX09.dat absent, demarrage normal'
+           END-IF.
+
+      *---------------------------------------------------------------
+       VERIFIER-FIN-REPRISE.
+           IF VTE-REGION OF ENR-VENTES > REP-REGION
+                   OR (VTE-REGION OF ENR-VENTES = REP-REGION
+                       AND VTE-VENDEUR OF ENR-VENTES > REP-VENDEUR)
+               MOVE 'N' TO WS-MODE-REPRISE
+               MOVE REP-REGION  TO WS-REGION-PREC
+               MOVE REP-VENDEUR TO WS-VENDEUR-PREC
+               DISPLAY '>> Reprise terminee, traitement normal a '
+                       'partir de ' VTE-REGION OF ENR-VENTES '/'
+                       VTE-VENDEUR OF ENR-VENTES
+           END-IF.
+
+      *---------------------------------------------------------------
+       ECRIRE-REPRISE.
+           MOVE WS-REGION-PREC     TO REP-REGION.
+           MOVE WS-VENDEUR-PREC    TO REP-VENDEUR.
+           MOVE WS-NB-LIGNES-LUES  TO REP-LIGNES-LUES.
+           MOVE WS-TOTAL-VENDEUR   TO REP-TOTAL-VENDEUR.
+           MOVE WS-TOTAL-REGION    TO REP-TOTAL-REGION.
+           MOVE WS-TOTAL-GENERAL   TO REP-TOTAL-GENERAL.
+           MOVE WS-NB-VENDEURS     TO REP-NB-VENDEURS.
+           MOVE WS-NB-REGIONS      TO REP-NB-REGIONS.
+           MOVE WS-NB-VENTES-REJETEES TO REP-NB-REJETEES.
+           OPEN OUTPUT FIC-REPRISE.
+           WRITE ENR-REPRISE.
+           CLOSE FIC-REPRISE.
+
+      *---------------------------------------------------------------
+       SUPPRIMER-REPRISE.
+           OPEN OUTPUT FIC-REPRISE.
+           CLOSE FIC-REPRISE.
