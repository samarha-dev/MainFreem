@@ -2,23 +2,34 @@
       * Exercice 14 - Debogage d'un programme
       * Niveau : Expert
       * Ce programme contient 6 bugs intentionnels a corriger.
-      * Compiler : cobc -x ex14_debug.cobol -o ex14_debug
+      * Compiler : cobc -x ex14_debug.cobol -o ex14_debug -I ../copybooks
       * Executer : ./ex14_debug
+      * Sortie   : FIC-EX14-RESULTATS.dat (COPY BUGREC), un
+      *            enregistrement par bug, relu par EX14B-VERIF pour
+      *            la notation automatique du stagiaire.
       *
       * BUGS A TROUVER :
-      *   Bug 1 - Ligne ~55  : boucle infinie potentielle
-      *   Bug 2 - Ligne ~70  : division par zero possible
-      *   Bug 3 - Ligne ~78  : variable non initialisee
-      *   Bug 4 - Ligne ~85  : depassement de capacite PIC
-      *   Bug 5 - Ligne ~95  : condition jamais vraie
-      *   Bug 6 - Ligne ~105 : MOVE vers mauvais type
+      *   Bug 1 - Ligne ~63  : boucle infinie potentielle
+      *   Bug 2 - Ligne ~78  : division par zero possible
+      *   Bug 3 - Ligne ~87  : variable non initialisee
+      *   Bug 4 - Ligne ~95  : depassement de capacite PIC
+      *   Bug 5 - Ligne ~106 : condition jamais vraie
+      *   Bug 6 - Ligne ~117 : MOVE vers mauvais type
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX14-DEBUG.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EX14-RESULTATS ASSIGN TO 'FIC-EX14-RESULTATS.dat'
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EX14-RESULTATS LABEL RECORDS ARE STANDARD.
+       COPY BUGREC.
+
        WORKING-STORAGE SECTION.
        01 WS-COMPTEUR      PIC 9(3) VALUE 0.
        01 WS-TOTAL         PIC 9(5) VALUE 0.
@@ -34,6 +45,7 @@
           05 WS-VALS PIC 9(3) OCCURS 5 TIMES.
 
        PROCEDURE DIVISION.
+           OPEN OUTPUT FIC-EX14-RESULTATS.
            PERFORM INIT-TABLEAU.
            PERFORM BUG1-BOUCLE-INFINIE.
            PERFORM BUG2-DIVISION-ZERO.
@@ -41,6 +53,7 @@
            PERFORM BUG4-DEPASSEMENT.
            PERFORM BUG5-CONDITION-FAUSSE.
            PERFORM BUG6-MAUVAIS-TYPE.
+           CLOSE FIC-EX14-RESULTATS.
            DISPLAY 'Fin du programme'.
            STOP RUN.
 
@@ -62,6 +75,9 @@
                ADD WS-VALS(WS-I) TO WS-TOTAL
                MOVE 0 TO WS-I
            END-PERFORM.
+           MOVE 1 TO BUG-NUMERO.
+           MOVE WS-TOTAL TO BUG-VALEUR.
+           WRITE ENR-RESULTAT-BUG.
 
       *===============================================================
       * BUG 2 : Division sans protection contre le zero
@@ -71,6 +87,9 @@
            DISPLAY '--- Bug 2 : division'.
            DIVIDE WS-TOTAL BY WS-COMPTEUR GIVING WS-MOYENNE.
            DISPLAY 'Moyenne : ' WS-MOYENNE.
+           MOVE 2 TO BUG-NUMERO.
+           MOVE WS-MOYENNE TO BUG-VALEUR.
+           WRITE ENR-RESULTAT-BUG.
 
       *===============================================================
       * BUG 3 : WS-VALEUR n'est pas initialisee avant utilisation
@@ -83,6 +102,9 @@
            ELSE
                DISPLAY 'Valeur <= 50 : ' WS-VALEUR
            END-IF.
+           MOVE 3 TO BUG-NUMERO.
+           MOVE WS-VALEUR TO BUG-VALEUR.
+           WRITE ENR-RESULTAT-BUG.
 
       *===============================================================
       * BUG 4 : Depassement de capacite
@@ -93,6 +115,9 @@
            MOVE 999 TO WS-MAX.
            ADD 1 TO WS-MAX.
            DISPLAY 'WS-MAX apres ajout : ' WS-MAX.
+           MOVE 4 TO BUG-NUMERO.
+           MOVE WS-MAX TO BUG-VALEUR.
+           WRITE ENR-RESULTAT-BUG.
 
       *===============================================================
       * BUG 5 : La condition est structurellement toujours fausse
@@ -101,11 +126,15 @@
        BUG5-CONDITION-FAUSSE.
            DISPLAY '--- Bug 5 : condition'.
            MOVE 'ABC' TO WS-CODE.
+           MOVE 5 TO BUG-NUMERO.
            IF WS-CODE = 'AB'
                DISPLAY 'Code reconnu !'
+               MOVE 'RECONNU' TO BUG-VALEUR
            ELSE
                DISPLAY 'Code non reconnu (devrait etre reconnu)'
+               MOVE 'NON RECONNU' TO BUG-VALEUR
            END-IF.
+           WRITE ENR-RESULTAT-BUG.
 
       *===============================================================
       * BUG 6 : MOVE d'un numerique vers un PIC X sans conversion
@@ -116,3 +145,6 @@
            MOVE 42 TO WS-NOM.
            DISPLAY 'Nom contient : "' WS-NOM '"'.
            DISPLAY '(Attendu : "42" aligne a droite ou gauche ?)'.
+           MOVE 6 TO BUG-NUMERO.
+           MOVE WS-NOM TO BUG-VALEUR.
+           WRITE ENR-RESULTAT-BUG.
