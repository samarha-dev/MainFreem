@@ -1,17 +1,74 @@
       *===============================================================
       * Sous-programme CALCSAL
       * Calcule les elements de paie d'un employe
-      * Prime d'anciennete : 1% par annee, max 15%
+      * Prime d'anciennete : bareme par tranches (accord d'entreprise
+      * exercice fiscal en cours), plafonnee a 15% - voir
+      * WS-BAREME-PRIME ci-dessous, a revoir a chaque renegociation.
+      * Taux de charges sociales lu dans FIC-TAUX-CHARGES.dat a la
+      * premiere invocation (repli sur 22% si le fichier est absent),
+      * pour permettre un changement de taux sans recompilation.
+      * Bareme de prime egalement rechargeable, depuis FIC-BAREME-
+      * PRIME.dat, avec repli sur le bareme ci-dessous si absent.
+      * Heures supplementaires : payees a 125% du taux horaire,
+      * le taux horaire etant le salaire mensuel rapporte a la duree
+      * legale mensuelle (151.67 heures).
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX15-CALCSAL.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-TAUX-CHARGES ASSIGN TO 'FIC-TAUX-CHARGES.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-TAUX.
+           SELECT FIC-BAREME-PRIME ASSIGN TO 'FIC-BAREME-PRIME.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-BAREME.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-TAUX-CHARGES LABEL RECORDS ARE STANDARD.
+       01  ENR-TAUX-CHARGES.
+           05 TAUX-CHARGES-FICHIER PIC 9V999.
+
+       FD  FIC-BAREME-PRIME LABEL RECORDS ARE STANDARD.
+       01  ENR-BAREME-PRIME.
+           05 BAR-ANC-MIN-FICHIER  PIC 9(2).
+           05 BAR-ANC-MAX-FICHIER  PIC 9(2).
+           05 BAR-TAUX-FICHIER     PIC 9V999.
+
        WORKING-STORAGE SECTION.
-       01 WS-TAUX-PRIME     PIC 9V99 VALUE 0.
-       01 WS-TAUX-CHARGES   PIC 9V99 VALUE 0.22.
+       01 WS-DUREE-LEGALE-MENS PIC 9(3)V99 VALUE 151.67.
+       01 WS-TAUX-MAJO-SUP   PIC 9V99 VALUE 1.25.
+       01 WS-TAUX-HORAIRE    PIC 9(6)V9999 VALUE 0.
+       01 WS-PRIME-SUP       PIC 9(8)V99 VALUE 0.
+       01 WS-TAUX-PRIME      PIC 9V99 VALUE 0.
+       01 WS-TAUX-CHARGES    PIC 9V999 VALUE 0.220.
+       01 WS-TAUX-CHARGES-LU PIC X VALUE 'N'.
+          88 TAUX-CHARGES-LU VALUE 'O'.
+       01 WS-BAREME-PRIME-LU PIC X VALUE 'N'.
+          88 BAREME-PRIME-LU VALUE 'O'.
+       01 WS-STATUT-TAUX     PIC X(2) VALUE '00'.
+       01 WS-STATUT-BAREME   PIC X(2) VALUE '00'.
+       01 WS-NB-BAREME       PIC 9    VALUE 4.
+
+      * Bareme de la prime d'anciennete pour l'exercice fiscal en
+      * cours : tranches d'annees d'anciennete et taux applicable,
+      * plafonne a 15% sur la derniere tranche. Valeurs de repli si
+      * FIC-BAREME-PRIME.dat est absent - voir LIRE-BAREME-PRIME.
+       01 WS-BAREME-PRIME-VALEURS.
+           05 FILLER PIC X(8) VALUE '00050050'.
+           05 FILLER PIC X(8) VALUE '06100100'.
+           05 FILLER PIC X(8) VALUE '11150150'.
+           05 FILLER PIC X(8) VALUE '16990150'.
+
+       01 WS-BAREME-PRIME REDEFINES WS-BAREME-PRIME-VALEURS.
+           05 WS-BAREME-LIGNE OCCURS 4 TIMES
+                   INDEXED BY WS-IDX-BAREME.
+              10 BAR-ANC-MIN  PIC 9(2).
+              10 BAR-ANC-MAX  PIC 9(2).
+              10 BAR-TAUX     PIC 9V999.
 
        LINKAGE SECTION.
        01 LS-EMPLOYE.
@@ -20,6 +77,7 @@
           05 LS-PRENOM      PIC X(15).
           05 LS-SALAIRE     PIC 9(6)V99.
           05 LS-ANCIENNETE  PIC 9(2).
+          05 LS-HEURES-SUP  PIC 9(3)V99.
 
        01 LS-PAIE.
           05 LS-BRUT        PIC 9(8)V99.
@@ -29,14 +87,70 @@
 
        PROCEDURE DIVISION USING LS-EMPLOYE LS-PAIE.
 
-           COMPUTE WS-TAUX-PRIME = LS-ANCIENNETE * 0.01.
-           IF WS-TAUX-PRIME > 0.15
-               MOVE 0.15 TO WS-TAUX-PRIME
+           IF NOT TAUX-CHARGES-LU
+               PERFORM LIRE-TAUX-CHARGES
+           END-IF.
+           IF NOT BAREME-PRIME-LU
+               PERFORM LIRE-BAREME-PRIME
            END-IF.
 
+           PERFORM DETERMINER-TAUX-PRIME.
+
+           COMPUTE WS-TAUX-HORAIRE ROUNDED =
+               LS-SALAIRE / WS-DUREE-LEGALE-MENS.
+           COMPUTE WS-PRIME-SUP ROUNDED =
+               LS-HEURES-SUP * WS-TAUX-HORAIRE * WS-TAUX-MAJO-SUP.
+
            COMPUTE LS-PRIME   = LS-SALAIRE * WS-TAUX-PRIME.
-           COMPUTE LS-BRUT    = LS-SALAIRE + LS-PRIME.
+           COMPUTE LS-BRUT    = LS-SALAIRE + LS-PRIME + WS-PRIME-SUP.
            COMPUTE LS-CHARGES = LS-BRUT * WS-TAUX-CHARGES.
            COMPUTE LS-NET     = LS-BRUT - LS-CHARGES.
 
            GOBACK.
+
+      *---------------------------------------------------------------
+       LIRE-TAUX-CHARGES.
+           OPEN INPUT FIC-TAUX-CHARGES.
+           IF WS-STATUT-TAUX = '00'
+               READ FIC-TAUX-CHARGES
+                   NOT AT END
+                       MOVE TAUX-CHARGES-FICHIER TO WS-TAUX-CHARGES
+               END-READ
+               CLOSE FIC-TAUX-CHARGES
+           END-IF.
+           SET TAUX-CHARGES-LU TO TRUE.
+
+      *---------------------------------------------------------------
+       LIRE-BAREME-PRIME.
+           OPEN INPUT FIC-BAREME-PRIME.
+           IF WS-STATUT-BAREME = '00'
+               MOVE 0 TO WS-NB-BAREME
+               PERFORM UNTIL WS-STATUT-BAREME NOT = '00'
+                       OR WS-NB-BAREME >= 4
+                   READ FIC-BAREME-PRIME
+                       AT END
+                           MOVE '10' TO WS-STATUT-BAREME
+                       NOT AT END
+                           ADD 1 TO WS-NB-BAREME
+                           MOVE BAR-ANC-MIN-FICHIER
+                               TO BAR-ANC-MIN (WS-NB-BAREME)
+                           MOVE BAR-ANC-MAX-FICHIER
+                               TO BAR-ANC-MAX (WS-NB-BAREME)
+                           MOVE BAR-TAUX-FICHIER
+                               TO BAR-TAUX (WS-NB-BAREME)
+                   END-READ
+               END-PERFORM
+               CLOSE FIC-BAREME-PRIME
+           END-IF.
+           SET BAREME-PRIME-LU TO TRUE.
+
+      *---------------------------------------------------------------
+       DETERMINER-TAUX-PRIME.
+           SET WS-IDX-BAREME TO 1.
+           SEARCH WS-BAREME-LIGNE
+               AT END
+                   MOVE 0.150 TO WS-TAUX-PRIME
+               WHEN LS-ANCIENNETE >= BAR-ANC-MIN (WS-IDX-BAREME)
+                       AND LS-ANCIENNETE <= BAR-ANC-MAX (WS-IDX-BAREME)
+                   MOVE BAR-TAUX (WS-IDX-BAREME) TO WS-TAUX-PRIME
+           END-SEARCH.
