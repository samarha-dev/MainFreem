@@ -0,0 +1,77 @@
+      *===============================================================
+      * Exercice 7c - Consultation indexee d'un employe
+      * Niveau : Intermediaire
+      * Lit FIC-EMPLOYES-IDX (genere par EX07B-INDEXAGE) en acces
+      * direct sur EMP-MATRICULE, pour retrouver un employe sans
+      * parcourir tout le fichier maitre.
+      * Compiler : cobc -x ex07c_consult_emp.cobol -o ex07c_consult_emp
+      * Executer : ./ex07c_consult_emp
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX07C-CONSULT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EMPLOYES-IDX ASSIGN TO 'FIC-EMPLOYES-IDX.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-MATRICULE-IDX
+               FILE STATUS IS WS-STATUT-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EMPLOYES-IDX LABEL RECORDS ARE STANDARD.
+       01  ENR-EMPLOYES-IDX.
+           05 EMP-MATRICULE-IDX PIC X(6).
+           05 EMP-NOM-IDX       PIC X(20).
+           05 EMP-PRENOM-IDX    PIC X(15).
+           05 EMP-SALAIRE-IDX   PIC 9(6).
+           05 EMP-STATUT-IDX    PIC X.
+           05 EMP-ANCIENNETE-IDX PIC 9(2).
+           05 EMP-HEURES-SUP-IDX PIC 9(3)V99.
+           05 EMP-DEPARTEMENT-IDX PIC X(4).
+           05 EMP-IBAN-IDX       PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUT-IDX       PIC X(2) VALUE '00'.
+       01 WS-MATRICULE-SAISI  PIC X(6) VALUE SPACES.
+       01 WS-CONTINUER        PIC X VALUE 'O'.
+          88 ENCORE-UNE-RECHERCHE VALUE 'O'.
+
+       PROCEDURE DIVISION.
+           DISPLAY '================================'.
+           DISPLAY '  Consultation employe (indexe)'.
+           DISPLAY '================================'.
+
+           OPEN INPUT FIC-EMPLOYES-IDX.
+
+           PERFORM UNTIL NOT ENCORE-UNE-RECHERCHE
+               DISPLAY ' '
+               DISPLAY 'Matricule recherche (vide pour quitter) : '
+                   WITH NO ADVANCING
+               ACCEPT WS-MATRICULE-SAISI
+
+               IF WS-MATRICULE-SAISI = SPACES
+                   MOVE 'N' TO WS-CONTINUER
+               ELSE
+                   MOVE WS-MATRICULE-SAISI TO EMP-MATRICULE-IDX
+                   READ FIC-EMPLOYES-IDX
+                       INVALID KEY
+                           DISPLAY 'Aucun employe pour le matricule '
+                                   WS-MATRICULE-SAISI
+                       NOT INVALID KEY
+                           DISPLAY 'Matricule : ' EMP-MATRICULE-IDX
+                           DISPLAY 'Nom       : ' EMP-NOM-IDX
+                           DISPLAY 'Prenom    : ' EMP-PRENOM-IDX
+                           DISPLAY 'Salaire   : ' EMP-SALAIRE-IDX
+                           DISPLAY 'Statut    : ' EMP-STATUT-IDX
+                           DISPLAY 'Anciennete: ' EMP-ANCIENNETE-IDX
+                                   ' ans'
+                           DISPLAY 'Departement: ' EMP-DEPARTEMENT-IDX
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+           CLOSE FIC-EMPLOYES-IDX.
+           STOP RUN.
