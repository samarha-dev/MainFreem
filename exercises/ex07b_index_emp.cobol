@@ -0,0 +1,87 @@
+      *===============================================================
+      * Exercice 7b - Bascule du fichier employes en acces indexe
+      * Niveau : Intermediaire
+      * Recharge FIC-EMPLOYES.dat (sequentiel) dans FIC-EMPLOYES-IDX,
+      * un fichier indexe cle sur EMP-MATRICULE, pour permettre la
+      * consultation ponctuelle d'un employe sans relire tout le
+      * fichier (voir EX07C-CONSULT).
+      * Compiler : cobc -x ex07b_index_emp.cobol -o ex07b_index_emp
+      *            -I ../copybooks
+      * Executer : ./ex07b_index_emp
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX07B-INDEXAGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EMPLOYES ASSIGN TO 'FIC-EMPLOYES.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-EMPLOYES-IDX ASSIGN TO 'FIC-EMPLOYES-IDX.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULE-IDX
+               FILE STATUS IS WS-STATUT-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EMPLOYES LABEL RECORDS ARE STANDARD.
+       COPY EMPREC.
+
+       FD  FIC-EMPLOYES-IDX LABEL RECORDS ARE STANDARD.
+       01  ENR-EMPLOYES-IDX.
+           05 EMP-MATRICULE-IDX PIC X(6).
+           05 EMP-NOM-IDX       PIC X(20).
+           05 EMP-PRENOM-IDX    PIC X(15).
+           05 EMP-SALAIRE-IDX   PIC 9(6).
+           05 EMP-STATUT-IDX    PIC X.
+           05 EMP-ANCIENNETE-IDX PIC 9(2).
+           05 EMP-HEURES-SUP-IDX PIC 9(3)V99.
+           05 EMP-DEPARTEMENT-IDX PIC X(4).
+           05 EMP-IBAN-IDX       PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIN-FICHIER      PIC X VALUE 'N'.
+          88 FIC-TERMINE      VALUE 'O'.
+       01 WS-STATUT-IDX       PIC X(2) VALUE '00'.
+       01 WS-COMPTEUR         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY '================================'.
+           DISPLAY '  Bascule employes -> indexe'.
+           DISPLAY '================================'.
+
+           OPEN INPUT  FIC-EMPLOYES.
+           OPEN OUTPUT FIC-EMPLOYES-IDX.
+
+           READ FIC-EMPLOYES
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIC-TERMINE
+               MOVE EMP-MATRICULE TO EMP-MATRICULE-IDX
+               MOVE EMP-NOM       TO EMP-NOM-IDX
+               MOVE EMP-PRENOM    TO EMP-PRENOM-IDX
+               MOVE EMP-SALAIRE   TO EMP-SALAIRE-IDX
+               MOVE EMP-STATUT    TO EMP-STATUT-IDX
+               MOVE EMP-ANCIENNETE TO EMP-ANCIENNETE-IDX
+               MOVE EMP-HEURES-SUP TO EMP-HEURES-SUP-IDX
+               MOVE EMP-DEPARTEMENT TO EMP-DEPARTEMENT-IDX
+               MOVE EMP-IBAN      TO EMP-IBAN-IDX
+               WRITE ENR-EMPLOYES-IDX
+                   INVALID KEY
+                       DISPLAY 'Matricule en double ignore : '
+                               EMP-MATRICULE
+               END-WRITE
+               ADD 1 TO WS-COMPTEUR
+               READ FIC-EMPLOYES
+                   AT END SET FIC-TERMINE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIC-EMPLOYES.
+           CLOSE FIC-EMPLOYES-IDX.
+
+           DISPLAY 'Employes indexes : ' WS-COMPTEUR.
+           DISPLAY '================================'.
+           STOP RUN.
