@@ -2,7 +2,10 @@
       * Exercice 3 - Operations Arithmetiques
       * Niveau : Novice
       * Compiler : cobc -x ex03_arithmetique.cobol -o ex03_arithmetique
-      * Executer : ./ex03_arithmetique
+      * Executer : ./ex03_arithmetique [A] [B]
+      * Parametres : deux operandes en arguments de ligne de commande
+      *              (valeurs par defaut 150 et 40 si absents ou non
+      *              numeriques)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX03-ARITHMETIQUE.
@@ -11,13 +14,18 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-PARAM-A  PIC X(10) VALUE SPACES.
+       01 WS-PARAM-B  PIC X(10) VALUE SPACES.
        01 WS-A        PIC 9(5) VALUE 150.
        01 WS-B        PIC 9(5) VALUE 40.
        01 WS-RESULT   PIC 9(10) VALUE ZEROS.
        01 WS-RESTE    PIC 9(5)  VALUE ZEROS.
        01 WS-RESULT-D PIC 9(5)V99 VALUE ZEROS.
+       01 WS-RESULT-R PIC 9(5)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
+           PERFORM LIRE-PARAMETRES.
+
            DISPLAY '================================'.
            DISPLAY '  Operations Arithmetiques'.
            DISPLAY '  A = ' WS-A ' / B = ' WS-B.
@@ -42,7 +50,35 @@
 
            COMPUTE WS-RESULT-D = WS-A / WS-B.
            DISPLAY 'Division reelle : ' WS-A ' / ' WS-B
-                   ' = ' WS-RESULT-D.
+                   ' = ' WS-RESULT-D ' (tronquee)'.
+
+           COMPUTE WS-RESULT-R ROUNDED = WS-A / WS-B.
+           DISPLAY 'Division reelle : ' WS-A ' / ' WS-B
+                   ' = ' WS-RESULT-R ' (arrondie)'.
 
            DISPLAY '================================'.
            STOP RUN.
+
+      *---------------------------------------------------------------
+       LIRE-PARAMETRES.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARAM-A FROM ARGUMENT-VALUE.
+           IF WS-PARAM-A NOT = SPACES
+               IF FUNCTION TRIM(WS-PARAM-A) IS NUMERIC
+                   COMPUTE WS-A = FUNCTION NUMVAL(WS-PARAM-A)
+               ELSE
+                   DISPLAY 'Parametre A non numerique, valeur par '
+                           'defaut conservee (' WS-A ')'
+               END-IF
+           END-IF.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARAM-B FROM ARGUMENT-VALUE.
+           IF WS-PARAM-B NOT = SPACES
+               IF FUNCTION TRIM(WS-PARAM-B) IS NUMERIC
+                   COMPUTE WS-B = FUNCTION NUMVAL(WS-PARAM-B)
+               ELSE
+                   DISPLAY 'Parametre B non numerique, valeur par '
+                           'defaut conservee (' WS-B ')'
+               END-IF
+           END-IF.
