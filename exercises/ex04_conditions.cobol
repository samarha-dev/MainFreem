@@ -2,19 +2,69 @@
       * Exercice 4 - Conditions IF / ELSE
       * Niveau : Debutant
       * Compiler : cobc -x ex04_conditions.cobol -o ex04_conditions
+      *            -I ../copybooks
       * Executer : ./ex04_conditions
+      * Entree  : FIC-NOTES.dat (releve de notes, COPY NOTEREC)
+      *           FIC-SEUILS-MENTION.dat (seuils de mention, optionnel)
+      * Sortie  : FIC-MENTIONS.txt (mention et admis/recale par
+      *           etudiant)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX04-CONDITIONS.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-NOTES ASSIGN TO 'FIC-NOTES.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-MENTIONS ASSIGN TO 'FIC-MENTIONS.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-SEUILS ASSIGN TO 'FIC-SEUILS-MENTION.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-SEUILS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-NOTES LABEL RECORDS ARE STANDARD.
+       COPY NOTEREC.
+
+       FD  FIC-MENTIONS LABEL RECORDS ARE STANDARD.
+       01  ENR-MENTION.
+           05 MNT-MATRICULE  PIC X(6).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 MNT-MENTION    PIC X(15).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 MNT-ADMIS      PIC X(3).
+
+       FD  FIC-SEUILS LABEL RECORDS ARE STANDARD.
+       01  ENR-SEUILS.
+           05 SEU-TRES-BIEN   PIC 9(2).
+           05 SEU-BIEN        PIC 9(2).
+           05 SEU-ASSEZ-BIEN  PIC 9(2).
+           05 SEU-PASSABLE    PIC 9(2).
+
        WORKING-STORAGE SECTION.
-       01 WS-NOTE      PIC 9(3) VALUE 14.
+       01 WS-FIN-FICHIER      PIC X VALUE 'N'.
+          88 FIC-TERMINE      VALUE 'O'.
+       01 WS-NB-ETUDIANTS     PIC 9(4) VALUE 0.
+       01 WS-STATUT-SEUILS    PIC X(2) VALUE '00'.
+
+      * Seuils de mention par defaut si FIC-SEUILS-MENTION.dat absent.
+       01 WS-SEUIL-TRES-BIEN   PIC 9(2) VALUE 16.
+       01 WS-SEUIL-BIEN        PIC 9(2) VALUE 14.
+       01 WS-SEUIL-ASSEZ-BIEN  PIC 9(2) VALUE 12.
+       01 WS-SEUIL-PASSABLE    PIC 9(2) VALUE 10.
+
        01 WS-MENTION   PIC X(15) VALUE SPACES.
        01 WS-ADMIS     PIC X(3)  VALUE SPACES.
 
+       01 WS-HISTOGRAMME.
+          05 WS-NB-TRES-BIEN  PIC 9(4) VALUE 0.
+          05 WS-NB-BIEN       PIC 9(4) VALUE 0.
+          05 WS-NB-ASSEZ-BIEN PIC 9(4) VALUE 0.
+          05 WS-NB-PASSABLE   PIC 9(4) VALUE 0.
+          05 WS-NB-INSUFFISANT PIC 9(4) VALUE 0.
+
       * 88-levels : conditions nommees
        01 WS-STATUT    PIC X VALUE 'N'.
           88 ADMIS     VALUE 'O'.
@@ -23,22 +73,76 @@
        PROCEDURE DIVISION.
            DISPLAY '================================'.
            DISPLAY '  Calcul de mention'.
-           DISPLAY '  Note : ' WS-NOTE '/20'.
            DISPLAY '================================'.
 
-           IF WS-NOTE >= 16
+           PERFORM LIRE-SEUILS.
+
+           OPEN INPUT  FIC-NOTES.
+           OPEN OUTPUT FIC-MENTIONS.
+
+           READ FIC-NOTES
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIC-TERMINE
+               PERFORM TRAITER-ETUDIANT
+               READ FIC-NOTES
+                   AT END SET FIC-TERMINE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIC-NOTES.
+           CLOSE FIC-MENTIONS.
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'Etudiants traites : ' WS-NB-ETUDIANTS.
+           DISPLAY 'Resultats dans    : FIC-MENTIONS.txt'.
+           PERFORM AFFICHER-HISTOGRAMME.
+           DISPLAY '================================'.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+       LIRE-SEUILS.
+           OPEN INPUT FIC-SEUILS.
+           IF WS-STATUT-SEUILS = '00'
+               READ FIC-SEUILS
+                   AT END
+                       DISPLAY 'FIC-SEUILS-MENTION.dat vide, seuils '
+                               'par defaut conserves'
+                   NOT AT END
+                       MOVE SEU-TRES-BIEN  TO WS-SEUIL-TRES-BIEN
+                       MOVE SEU-BIEN       TO WS-SEUIL-BIEN
+                       MOVE SEU-ASSEZ-BIEN TO WS-SEUIL-ASSEZ-BIEN
+                       MOVE SEU-PASSABLE   TO WS-SEUIL-PASSABLE
+               END-READ
+               CLOSE FIC-SEUILS
+           ELSE
+               DISPLAY 'FIC-SEUILS-MENTION.dat introuvable, seuils '
+                       'par defaut conserves'
+           END-IF.
+
+      *---------------------------------------------------------------
+       TRAITER-ETUDIANT.
+           ADD 1 TO WS-NB-ETUDIANTS.
+
+           IF ETU-NOTE >= WS-SEUIL-TRES-BIEN
                MOVE 'Tres Bien'    TO WS-MENTION
-           ELSE IF WS-NOTE >= 14
+               ADD 1 TO WS-NB-TRES-BIEN
+           ELSE IF ETU-NOTE >= WS-SEUIL-BIEN
                MOVE 'Bien'         TO WS-MENTION
-           ELSE IF WS-NOTE >= 12
+               ADD 1 TO WS-NB-BIEN
+           ELSE IF ETU-NOTE >= WS-SEUIL-ASSEZ-BIEN
                MOVE 'Assez Bien'   TO WS-MENTION
-           ELSE IF WS-NOTE >= 10
+               ADD 1 TO WS-NB-ASSEZ-BIEN
+           ELSE IF ETU-NOTE >= WS-SEUIL-PASSABLE
                MOVE 'Passable'     TO WS-MENTION
+               ADD 1 TO WS-NB-PASSABLE
            ELSE
                MOVE 'Insuffisant'  TO WS-MENTION
+               ADD 1 TO WS-NB-INSUFFISANT
            END-IF.
 
-           IF WS-NOTE >= 10
+           IF ETU-NOTE >= WS-SEUIL-PASSABLE
                SET ADMIS TO TRUE
                MOVE 'OUI' TO WS-ADMIS
            ELSE
@@ -46,7 +150,20 @@
                MOVE 'NON' TO WS-ADMIS
            END-IF.
 
-           DISPLAY 'Mention : ' WS-MENTION.
-           DISPLAY 'Admis   : ' WS-ADMIS.
-           DISPLAY '================================'.
-           STOP RUN.
+           DISPLAY ETU-MATRICULE ' - ' ETU-NOM ' : ' ETU-NOTE '/20 - '
+                   'Mention : ' WS-MENTION '  Admis : ' WS-ADMIS.
+
+           MOVE ETU-MATRICULE TO MNT-MATRICULE.
+           MOVE WS-MENTION    TO MNT-MENTION.
+           MOVE WS-ADMIS      TO MNT-ADMIS.
+           WRITE ENR-MENTION.
+
+      *---------------------------------------------------------------
+       AFFICHER-HISTOGRAMME.
+           DISPLAY '--------------------------------'.
+           DISPLAY '  Repartition des mentions'.
+           DISPLAY 'Tres Bien    : ' WS-NB-TRES-BIEN.
+           DISPLAY 'Bien         : ' WS-NB-BIEN.
+           DISPLAY 'Assez Bien   : ' WS-NB-ASSEZ-BIEN.
+           DISPLAY 'Passable     : ' WS-NB-PASSABLE.
+           DISPLAY 'Insuffisant  : ' WS-NB-INSUFFISANT.
