@@ -0,0 +1,88 @@
+      *===============================================================
+      * Exercice 9b - Chargement de l'extrait de ventes du jour
+      * Niveau : Intermediaire
+      * Lit l'extrait de ventes quotidien (texte, champs separes par
+      * des virgules : region,vendeur,montant) et le convertit dans
+      * le format fixe ENR-VENTES attendu par EX09-TRI-RUPTURE.
+      * Compiler : cobc -x ex09b_charge_ventes.cobol -o ex09b_charge_ventes
+      *            -I ../copybooks
+      * Executer : ./ex09b_charge_ventes
+      * Entree  : FIC-VENTES-FEED.txt (extrait du jour)
+      * Sortie  : FIC-VENTES.dat (format fixe, utilise par EX09)
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX09B-CHARGE-VENTES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-VENTES-FEED ASSIGN TO 'FIC-VENTES-FEED.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIC-VENTES ASSIGN TO 'FIC-VENTES.dat'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-VENTES-FEED LABEL RECORDS ARE STANDARD.
+       01  ENR-FEED             PIC X(80).
+
+       FD  FIC-VENTES LABEL RECORDS ARE STANDARD.
+       COPY VENTEREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIN-FICHIER        PIC X VALUE 'N'.
+          88 FIC-TERMINE        VALUE 'O'.
+       01 WS-NB-LUES            PIC 9(5) VALUE 0.
+       01 WS-NB-CHARGEES        PIC 9(5) VALUE 0.
+       01 WS-NB-REJETEES        PIC 9(5) VALUE 0.
+
+       01 WS-CHAMP-MONTANT      PIC X(9) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY '================================================'.
+           DISPLAY '  Chargement extrait de ventes du jour'.
+           DISPLAY '================================================'.
+
+           OPEN INPUT  FIC-VENTES-FEED.
+           OPEN OUTPUT FIC-VENTES.
+
+           READ FIC-VENTES-FEED
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIC-TERMINE
+               PERFORM TRAITER-LIGNE-FEED
+               READ FIC-VENTES-FEED
+                   AT END SET FIC-TERMINE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIC-VENTES-FEED.
+           CLOSE FIC-VENTES.
+
+           DISPLAY 'Lignes lues       : ' WS-NB-LUES.
+           DISPLAY 'Ventes chargees   : ' WS-NB-CHARGEES.
+           DISPLAY 'Lignes rejetees   : ' WS-NB-REJETEES.
+           DISPLAY '================================================'.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+       TRAITER-LIGNE-FEED.
+           ADD 1 TO WS-NB-LUES.
+           IF ENR-FEED NOT = SPACES
+               MOVE SPACES TO VTE-REGION VTE-VENDEUR WS-CHAMP-MONTANT
+               UNSTRING ENR-FEED DELIMITED BY ','
+                   INTO VTE-REGION VTE-VENDEUR WS-CHAMP-MONTANT
+               END-UNSTRING
+
+               IF VTE-REGION = SPACES OR VTE-VENDEUR = SPACES
+                       OR FUNCTION TRIM(WS-CHAMP-MONTANT) NOT NUMERIC
+                   ADD 1 TO WS-NB-REJETEES
+                   DISPLAY 'Ligne rejetee (format invalide) : '
+                           ENR-FEED
+               ELSE
+                   MOVE FUNCTION TRIM(WS-CHAMP-MONTANT) TO VTE-MONTANT
+                   WRITE ENR-VENTES
+                   ADD 1 TO WS-NB-CHARGEES
+               END-IF
+           END-IF.
