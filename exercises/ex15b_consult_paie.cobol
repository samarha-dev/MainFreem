@@ -0,0 +1,137 @@
+      *===============================================================
+      * Exercice 15b - Consultation ponctuelle d'un bulletin de paie
+      * Niveau : Expert
+      * Interroge FIC-EMPLOYES-IDX (genere par EX07B-INDEXAGE) sur un
+      * matricule saisi au clavier, puis rappelle les memes sous-
+      * programmes qu'EX15-PRINCIPAL (EX15-VALIDEMP, EX15-CALCSAL)
+      * pour afficher le bulletin de cet employe sans relancer la
+      * paie complete du mois.
+      * Compiler les 3 fichiers dans cet ordre :
+      *   cobc -c ex15_validemp.cobol -o ex15_validemp.o
+      *   cobc -c ex15_calcsal.cobol  -o ex15_calcsal.o
+      *   cobc -x ex15b_consult_paie.cobol ex15_validemp.o ex15_calcsal.o
+      *        -I ../copybooks
+      * Executer : ./ex15b_consult_paie
+      * Entree  : FIC-EMPLOYES-IDX.dat (fichier indexe, meme cle que
+      *           EX07C-CONSULT)
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX15B-CONSULT-PAIE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EMPLOYES-IDX ASSIGN TO 'FIC-EMPLOYES-IDX.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-MATRICULE-IDX
+               FILE STATUS IS WS-STATUT-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EMPLOYES-IDX LABEL RECORDS ARE STANDARD.
+       01  ENR-EMPLOYES-IDX.
+           05 EMP-MATRICULE-IDX PIC X(6).
+           05 EMP-NOM-IDX       PIC X(20).
+           05 EMP-PRENOM-IDX    PIC X(15).
+           05 EMP-SALAIRE-IDX   PIC 9(6).
+           05 EMP-STATUT-IDX    PIC X.
+           05 EMP-ANCIENNETE-IDX PIC 9(2).
+           05 EMP-HEURES-SUP-IDX PIC 9(3)V99.
+           05 EMP-DEPARTEMENT-IDX PIC X(4).
+           05 EMP-IBAN-IDX       PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUT-IDX       PIC X(2) VALUE '00'.
+       01 WS-MATRICULE-SAISI  PIC X(6) VALUE SPACES.
+       01 WS-CONTINUER        PIC X VALUE 'O'.
+          88 ENCORE-UNE-RECHERCHE VALUE 'O'.
+       01 WS-RETOUR           PIC S9(4) COMP VALUE 0.
+
+       COPY VALIDCODES.
+
+       01 WS-EMPLOYE.
+          05 EMP-MATRICULE-W PIC X(6).
+          05 EMP-NOM-W       PIC X(20).
+          05 EMP-PRENOM-W    PIC X(15).
+          05 EMP-SALAIRE-W   PIC 9(6)V99.
+          05 EMP-ANCIENNETE-W PIC 9(2).
+          05 EMP-HEURES-SUP-W PIC 9(3)V99.
+
+       01 WS-PAIE.
+          05 PAI-BRUT      PIC 9(8)V99.
+          05 PAI-CHARGES   PIC 9(8)V99.
+          05 PAI-NET       PIC 9(8)V99.
+          05 PAI-PRIME     PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+           DISPLAY '================================'.
+           DISPLAY '  Consultation bulletin de paie'.
+           DISPLAY '================================'.
+
+           OPEN INPUT FIC-EMPLOYES-IDX.
+
+           PERFORM UNTIL NOT ENCORE-UNE-RECHERCHE
+               DISPLAY ' '
+               DISPLAY 'Matricule recherche (vide pour quitter) : '
+                   WITH NO ADVANCING
+               ACCEPT WS-MATRICULE-SAISI
+
+               IF WS-MATRICULE-SAISI = SPACES
+                   MOVE 'N' TO WS-CONTINUER
+               ELSE
+                   MOVE WS-MATRICULE-SAISI TO EMP-MATRICULE-IDX
+                   READ FIC-EMPLOYES-IDX
+                       INVALID KEY
+                           DISPLAY 'Aucun employe pour le matricule '
+                                   WS-MATRICULE-SAISI
+                       NOT INVALID KEY
+                           PERFORM CALCULER-ET-AFFICHER-PAIE
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+           CLOSE FIC-EMPLOYES-IDX.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+       CALCULER-ET-AFFICHER-PAIE.
+           MOVE EMP-MATRICULE-IDX  TO EMP-MATRICULE-W.
+           MOVE EMP-NOM-IDX        TO EMP-NOM-W.
+           MOVE EMP-PRENOM-IDX     TO EMP-PRENOM-W.
+           MOVE EMP-SALAIRE-IDX    TO EMP-SALAIRE-W.
+           MOVE EMP-ANCIENNETE-IDX TO EMP-ANCIENNETE-W.
+           MOVE EMP-HEURES-SUP-IDX TO EMP-HEURES-SUP-W.
+
+           CALL 'EX15-VALIDEMP' USING BY REFERENCE WS-EMPLOYE
+                                      BY REFERENCE WS-RETOUR
+
+           IF WS-RETOUR = 0
+               CALL 'EX15-CALCSAL' USING BY REFERENCE WS-EMPLOYE
+                                         BY REFERENCE WS-PAIE
+               DISPLAY ' '
+               DISPLAY '-- ' EMP-PRENOM-W ' ' EMP-NOM-W
+                       ' (' EMP-MATRICULE-W ') :'
+               DISPLAY '   Anciennete : ' EMP-ANCIENNETE-W ' ans'
+               DISPLAY '   Salaire brut  : ' PAI-BRUT ' EUR'
+               DISPLAY '   Prime         : ' PAI-PRIME ' EUR'
+               DISPLAY '   Charges       : ' PAI-CHARGES ' EUR'
+               DISPLAY '   Salaire net   : ' PAI-NET ' EUR'
+           ELSE
+               PERFORM TRADUIRE-CODE-RETOUR
+               DISPLAY EMP-MATRICULE-W
+                       ' : validation echouee, code ' WS-RETOUR
+                       ' (' WS-LIBELLE-CODE-RETOUR ')'
+           END-IF.
+
+      *---------------------------------------------------------------
+       TRADUIRE-CODE-RETOUR.
+           MOVE 'Code retour inconnu' TO WS-LIBELLE-CODE-RETOUR.
+           SET WS-IDX-CODE-RETOUR TO 1.
+           SEARCH WS-CODE-RETOUR-ENTREE
+               AT END
+                   MOVE 'Code retour inconnu' TO WS-LIBELLE-CODE-RETOUR
+               WHEN TCR-CODE (WS-IDX-CODE-RETOUR) = WS-RETOUR
+                   MOVE TCR-LIBELLE (WS-IDX-CODE-RETOUR)
+                       TO WS-LIBELLE-CODE-RETOUR
+           END-SEARCH.
