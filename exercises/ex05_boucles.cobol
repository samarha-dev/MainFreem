@@ -2,35 +2,91 @@
       * Exercice 5 - Boucles PERFORM
       * Niveau : Debutant
       * Compiler : cobc -x ex05_boucles.cobol -o ex05_boucles
-      * Executer : ./ex05_boucles
+      * Executer : ./ex05_boucles [nombre]
+      * Parametre : un nombre en argument de ligne de commande
+      *             (valeur par defaut 7 si absent ou non numerique)
+      * Sortie    : FIC-TABLE.csv (table de multiplication au format
+      *             comma-delimited, en plus de l'affichage console)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX05-BOUCLES.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-TABLE-CSV ASSIGN TO 'FIC-TABLE.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-TABLE-CSV LABEL RECORDS ARE STANDARD.
+       01  ENR-TABLE-CSV  PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 WS-PARAMETRE PIC X(10) VALUE SPACES.
        01 WS-NOMBRE    PIC 9(2) VALUE 7.
        01 WS-I         PIC 9(2) VALUE 0.
        01 WS-RESULT    PIC 9(5) VALUE 0.
        01 WS-FACTORIEL PIC 9(10) VALUE 1.
 
+       01 WS-DEPASSEMENT PIC X VALUE 'N'.
+          88 DEPASSEMENT VALUE 'O'.
+
+       01 WS-LIGNE-CSV.
+          05 CSV-A       PIC 9(2).
+          05 FILLER      PIC X  VALUE ','.
+          05 CSV-B       PIC 9(2).
+          05 FILLER      PIC X  VALUE ','.
+          05 CSV-RESULT  PIC 9(5).
+
        PROCEDURE DIVISION.
+           PERFORM LIRE-PARAMETRE.
            PERFORM AFFICHER-TABLE.
            PERFORM AFFICHER-CARRES.
            PERFORM CALCULER-FACTORIEL.
            STOP RUN.
 
+      *---------------------------------------------------------------
+       LIRE-PARAMETRE.
+           ACCEPT WS-PARAMETRE FROM COMMAND-LINE.
+           IF WS-PARAMETRE NOT = SPACES
+               IF FUNCTION TRIM(WS-PARAMETRE) IS NUMERIC
+                   IF FUNCTION NUMVAL(WS-PARAMETRE) < 1
+                           OR FUNCTION NUMVAL(WS-PARAMETRE) > 99
+                       DISPLAY 'Parametre hors limites (1-99), '
+                               'valeur par defaut conservee ('
+                               WS-NOMBRE ')'
+                   ELSE
+                       COMPUTE WS-NOMBRE =
+                           FUNCTION NUMVAL(WS-PARAMETRE)
+                   END-IF
+               ELSE
+                   DISPLAY 'Parametre non numerique, valeur par '
+                           'defaut conservee (' WS-NOMBRE ')'
+               END-IF
+           END-IF.
+
       *---------------------------------------------------------------
        AFFICHER-TABLE.
            DISPLAY '================================'.
            DISPLAY '  Table de multiplication de ' WS-NOMBRE.
            DISPLAY '================================'.
+           OPEN OUTPUT FIC-TABLE-CSV.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
                COMPUTE WS-RESULT = WS-NOMBRE * WS-I
                DISPLAY WS-NOMBRE ' x ' WS-I ' = ' WS-RESULT
+               PERFORM ECRIRE-LIGNE-CSV
            END-PERFORM.
+           CLOSE FIC-TABLE-CSV.
+           DISPLAY 'Export CSV : FIC-TABLE.csv'.
+
+      *---------------------------------------------------------------
+       ECRIRE-LIGNE-CSV.
+           MOVE WS-NOMBRE TO CSV-A.
+           MOVE WS-I      TO CSV-B.
+           MOVE WS-RESULT TO CSV-RESULT.
+           MOVE WS-LIGNE-CSV TO ENR-TABLE-CSV.
+           WRITE ENR-TABLE-CSV.
 
       *---------------------------------------------------------------
        AFFICHER-CARRES.
@@ -52,5 +108,14 @@
            MOVE 1 TO WS-FACTORIEL.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NOMBRE
                MULTIPLY WS-I BY WS-FACTORIEL
+                   ON SIZE ERROR
+                       SET DEPASSEMENT TO TRUE
+                       EXIT PERFORM
+               END-MULTIPLY
            END-PERFORM.
-           DISPLAY WS-NOMBRE ' ! = ' WS-FACTORIEL.
+           IF DEPASSEMENT
+               DISPLAY WS-NOMBRE ' ! : nombre trop grand pour ce '
+                       'champ (depassement de capacite PIC 9(10))'
+           ELSE
+               DISPLAY WS-NOMBRE ' ! = ' WS-FACTORIEL
+           END-IF.
