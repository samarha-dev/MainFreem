@@ -0,0 +1,101 @@
+      *===============================================================
+      * Exercice 7d - Purge/archivage des employes termines
+      * Niveau : Intermediaire
+      * Relit FIC-EMPLOYES.dat (meme enregistrement qu'EX07-LECTURE,
+      * EX07B-INDEXAGE) et separe les employes actifs des employes
+      * termines : les actifs sont recharges dans FIC-EMPLOYES-ACTIFS,
+      * le nouveau maitre pret a remplacer FIC-EMPLOYES.dat, les
+      * termines sont archives dans un fichier date qui ne sera plus
+      * retraite par EX07/EX08/EX15. La bascule de FIC-EMPLOYES-ACTIFS
+      * vers FIC-EMPLOYES.dat est une operation d'exploitation, hors
+      * de ce programme.
+      * Compiler : cobc -x ex07d_purge_termines.cobol
+      *            -o ex07d_purge_termines -I ../copybooks
+      * Executer : ./ex07d_purge_termines
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX07D-PURGE-TERMINES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-EMPLOYES ASSIGN TO 'FIC-EMPLOYES.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-EMPLOYES-ACTIFS
+               ASSIGN TO 'FIC-EMPLOYES-ACTIFS.dat'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-ARCHIVE-TERMINES ASSIGN TO WS-NOM-FICHIER-ARCHIVE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EMPLOYES LABEL RECORDS ARE STANDARD.
+       COPY EMPREC.
+
+       FD  FIC-EMPLOYES-ACTIFS LABEL RECORDS ARE STANDARD.
+       COPY EMPREC
+           REPLACING ==ENR-EMPLOYES== BY ==ENR-EMPLOYES-ACTIFS==.
+
+       FD  FIC-ARCHIVE-TERMINES LABEL RECORDS ARE STANDARD.
+       COPY EMPREC
+           REPLACING ==ENR-EMPLOYES== BY ==ENR-EMPLOYES-ARCHIVE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIN-FICHIER      PIC X VALUE 'N'.
+          88 FIC-TERMINE      VALUE 'O'.
+       01 WS-DATE-JOUR         PIC 9(8) VALUE 0.
+       01 WS-NOM-FICHIER-ARCHIVE PIC X(40) VALUE SPACES.
+       01 WS-NB-ACTIFS        PIC 9(4) VALUE 0.
+       01 WS-NB-ARCHIVES      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR.
+           STRING 'FIC-EMPLOYES-TERMINES-' WS-DATE-JOUR '.dat'
+               DELIMITED SIZE INTO WS-NOM-FICHIER-ARCHIVE.
+
+           DISPLAY '================================'.
+           DISPLAY '  Purge/archivage des termines'.
+           DISPLAY '================================'.
+
+           OPEN INPUT  FIC-EMPLOYES.
+           OPEN OUTPUT FIC-EMPLOYES-ACTIFS.
+           OPEN OUTPUT FIC-ARCHIVE-TERMINES.
+
+           READ FIC-EMPLOYES
+               AT END SET FIC-TERMINE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL FIC-TERMINE
+               PERFORM TRAITEMENT-EMPLOYE
+               READ FIC-EMPLOYES
+                   AT END SET FIC-TERMINE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIC-EMPLOYES.
+           CLOSE FIC-EMPLOYES-ACTIFS.
+           CLOSE FIC-ARCHIVE-TERMINES.
+
+           PERFORM AFFICHER-BILAN.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+       TRAITEMENT-EMPLOYE.
+           IF EMP-TERMINE OF ENR-EMPLOYES
+               MOVE ENR-EMPLOYES TO ENR-EMPLOYES-ARCHIVE
+               WRITE ENR-EMPLOYES-ARCHIVE
+               ADD 1 TO WS-NB-ARCHIVES
+           ELSE
+               MOVE ENR-EMPLOYES TO ENR-EMPLOYES-ACTIFS
+               WRITE ENR-EMPLOYES-ACTIFS
+               ADD 1 TO WS-NB-ACTIFS
+           END-IF.
+
+      *---------------------------------------------------------------
+       AFFICHER-BILAN.
+           DISPLAY '================================'.
+           DISPLAY 'Employes actifs conserves  : ' WS-NB-ACTIFS
+                   ' (voir FIC-EMPLOYES-ACTIFS.dat)'.
+           DISPLAY 'Employes termines archives : ' WS-NB-ARCHIVES
+                   ' (voir ' WS-NOM-FICHIER-ARCHIVE ')'.
+           DISPLAY '================================'.
