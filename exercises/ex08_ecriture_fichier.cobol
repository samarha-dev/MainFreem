@@ -2,9 +2,12 @@
       * Exercice 8 - Ecriture et transformation de fichier
       * Niveau : Intermediaire
       * Compiler : cobc -x ex08_ecriture_fichier.cobol -o ex08
+      *            -I ../copybooks
       * Executer : ./ex08
       * Entree  : FIC-EMPLOYES.dat
+      *           FIC-PARAMS-AUGMENT.dat (seuil et taux, optionnel)
       * Sortie  : FIC-RAPPORT.txt (genere automatiquement)
+      *           FIC-EXCEPTIONS.txt (salaires invalides rejetes)
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX08-ECRITURE.
@@ -15,49 +18,136 @@
            SELECT FIC-EMPLOYES ASSIGN TO 'FIC-EMPLOYES.dat'
                ORGANIZATION IS SEQUENTIAL.
            SELECT FIC-RAPPORT ASSIGN TO 'FIC-RAPPORT.txt'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RAPPORT.
+           SELECT FIC-ARCHIVE ASSIGN TO WS-NOM-FICHIER-ARCHIVE
                ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-EXCEPTIONS ASSIGN TO 'FIC-EXCEPTIONS.txt'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FIC-PARAMS ASSIGN TO 'FIC-PARAMS-AUGMENT.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-PARAMS.
+           SELECT FIC-AUDIT ASSIGN TO 'FIC-AUDIT-SALAIRES.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-AUDIT.
+           SELECT FIC-RUNLOG ASSIGN TO 'FIC-RUNLOG.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUT-RUNLOG.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-EMPLOYES LABEL RECORDS ARE STANDARD.
-       01  ENR-EMPLOYES.
-           05 EMP-MATRICULE   PIC X(6).
-           05 EMP-NOM         PIC X(20).
-           05 EMP-PRENOM      PIC X(15).
-           05 EMP-SALAIRE     PIC 9(6).
-           05 EMP-STATUT      PIC X.
+       COPY EMPREC.
 
        FD  FIC-RAPPORT LABEL RECORDS ARE STANDARD.
        01  ENR-RAPPORT        PIC X(80).
 
+       FD  FIC-ARCHIVE LABEL RECORDS ARE STANDARD.
+       01  ENR-ARCHIVE        PIC X(80).
+
+       FD  FIC-EXCEPTIONS LABEL RECORDS ARE STANDARD.
+       01  ENR-EXCEPTION      PIC X(80).
+
+       FD  FIC-PARAMS LABEL RECORDS ARE STANDARD.
+       01  ENR-PARAMS.
+           05 PRM-SEUIL-AUGMENT  PIC 9(6).
+           05 PRM-TAUX-AUGMENT   PIC 9V999.
+
+       FD  FIC-AUDIT LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  FIC-RUNLOG LABEL RECORDS ARE STANDARD.
+       COPY RUNLOGREC.
+
        WORKING-STORAGE SECTION.
        01 WS-FIN-FICHIER      PIC X VALUE 'N'.
           88 FIC-TERMINE      VALUE 'O'.
+       01 WS-STATUT-RUNLOG    PIC X(2) VALUE '00'.
+       01 WS-STATUT-PARAMS    PIC X(2) VALUE '00'.
+       01 WS-STATUT-RAPPORT   PIC X(2) VALUE '00'.
+       01 WS-NOM-FICHIER-ARCHIVE PIC X(40) VALUE SPACES.
+       01 WS-DATE-JOUR        PIC 9(8) VALUE 0.
+       01 WS-ARCHIVE-FAITE    PIC X VALUE 'N'.
+          88 ARCHIVE-REUSSIE  VALUE 'O'.
+       01 WS-STATUT-AUDIT     PIC X(2) VALUE '00'.
+       01 WS-SALAIRE-AVANT    PIC 9(6) VALUE 0.
+       01 WS-DELTA-SALAIRE    PIC S9(6) VALUE 0.
+       01 WS-NB-AUDITS        PIC 9(4) VALUE 0.
+
+      * Fenetre batch : heure de debut/fin (HHMMSS) pour le pied de
+      * rapport, meme principe de decoupage que dans EX07-LECTURE.
+       01 WS-HEURE-DEBUT      PIC 9(6) VALUE 0.
+       01 WS-HEURE-DEBUT-R REDEFINES WS-HEURE-DEBUT.
+           05 HDB-HEURES      PIC 9(2).
+           05 HDB-MINUTES     PIC 9(2).
+           05 HDB-SECONDES    PIC 9(2).
+       01 WS-HEURE-FIN        PIC 9(6) VALUE 0.
+       01 WS-HEURE-FIN-R REDEFINES WS-HEURE-FIN.
+           05 HFN-HEURES      PIC 9(2).
+           05 HFN-MINUTES     PIC 9(2).
+           05 HFN-SECONDES    PIC 9(2).
+       01 WS-SEC-DEBUT        PIC 9(5) VALUE 0.
+       01 WS-SEC-FIN          PIC 9(5) VALUE 0.
+       01 WS-DUREE-SECONDES   PIC 9(5) VALUE 0.
        01 WS-COMPTEUR         PIC 9(4) VALUE 0.
        01 WS-NB-AUGMENTES     PIC 9(4) VALUE 0.
+       01 WS-NB-EXCEPTIONS    PIC 9(4) VALUE 0.
+       01 WS-TOTAL-AVANT      PIC 9(10) VALUE 0.
        01 WS-TOTAL-SALAIRES   PIC 9(10) VALUE 0.
+       01 WS-ECART-TOTAL      PIC S9(10) VALUE 0.
+
+       01 WS-LIGNE-RECAP.
+           05 RCP-LIBELLE     PIC X(30).
+           05 RCP-MONTANT     PIC -,---,---,--9.
+           05 FILLER          PIC X(4) VALUE ' EUR'.
+
+      * Valeurs par defaut si FIC-PARAMS-AUGMENT.dat est absent.
        01 WS-SEUIL-AUGMENT    PIC 9(6) VALUE 2000.
+       01 WS-TAUX-AUGMENT     PIC 9V999 VALUE 1.050.
+
+       01 WS-LIGNE-EXCEPTION.
+           05 EXC-NUMERO      PIC ZZZ9.
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 EXC-MATRICULE   PIC X(6).
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 EXC-NOM-COMPLET PIC X(36).
+           05 FILLER          PIC X(2) VALUE ' |'.
+           05 EXC-MOTIF       PIC X(24) VALUE
+               'SALAIRE ZERO OU INVALIDE'.
 
        01 WS-LIGNE-RAPPORT.
            05 RPT-NUMERO      PIC ZZZ9.
            05 FILLER          PIC X(2) VALUE ' |'.
            05 RPT-NOM-COMPLET PIC X(36).
            05 FILLER          PIC X(2) VALUE ' |'.
+           05 RPT-SALAIRE-AVANT PIC ZZ,ZZ9.
+           05 FILLER          PIC X(3) VALUE ' > '.
            05 RPT-SALAIRE     PIC ZZ,ZZ9.
            05 FILLER          PIC X(4) VALUE ' EUR'.
+           05 FILLER          PIC X(9) VALUE ' Delta : '.
+           05 RPT-DELTA       PIC -ZZ,ZZ9.
+           05 FILLER          PIC X(4) VALUE ' EUR'.
            05 RPT-FLAG        PIC X(5).
 
        01 WS-LIGNE-TITRE.
            05 FILLER          PIC X(80)
-               VALUE '=== RAPPORT EMPLOYES ============================'.
+               VALUE '=== RAPPORT EMPLOYES ==========================='.
 
        01 WS-LIGNE-ENTETE.
            05 FILLER          PIC X(80)
-               VALUE ' N  | Nom et Prenom                        | Sal'.
+               VALUE ' N  | Nom et Prenom     | Avant > Apres | Delta'.
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HEURE-DEBUT.
+           PERFORM ARCHIVER-RAPPORT-PRECEDENT.
+
            OPEN INPUT  FIC-EMPLOYES.
            OPEN OUTPUT FIC-RAPPORT.
+           OPEN OUTPUT FIC-EXCEPTIONS.
+           PERFORM OUVRIR-JOURNAL-AUDIT.
+           PERFORM OUVRIR-JOURNAL-EXEC.
+           PERFORM LIRE-PARAMETRES.
 
            MOVE WS-LIGNE-TITRE   TO ENR-RAPPORT.
            WRITE ENR-RAPPORT.
@@ -80,36 +170,207 @@
            MOVE WS-LIGNE-TITRE TO ENR-RAPPORT.
            WRITE ENR-RAPPORT.
 
+           PERFORM RECONCILIATION.
+
            CLOSE FIC-EMPLOYES.
            CLOSE FIC-RAPPORT.
+           CLOSE FIC-EXCEPTIONS.
+           CLOSE FIC-AUDIT.
 
            DISPLAY '================================'.
+           IF ARCHIVE-REUSSIE
+               DISPLAY '  Ancien rapport archive : '
+                       WS-NOM-FICHIER-ARCHIVE
+           END-IF.
            DISPLAY '  Rapport genere : FIC-RAPPORT.txt'.
            DISPLAY '  Employes traites  : ' WS-COMPTEUR.
            DISPLAY '  Employes augmentes: ' WS-NB-AUGMENTES.
+           DISPLAY '  Employes rejetes  : ' WS-NB-EXCEPTIONS
+                   ' (voir FIC-EXCEPTIONS.txt)'.
+           DISPLAY '  Changements de salaire journalises : '
+                   WS-NB-AUDITS ' (voir FIC-AUDIT-SALAIRES.dat)'.
            DISPLAY '================================'.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HEURE-FIN.
+           PERFORM AFFICHER-PIED-BATCH.
+           PERFORM ECRIRE-JOURNAL-EXEC.
+           CLOSE FIC-RUNLOG.
            STOP RUN.
 
+      *---------------------------------------------------------------
+       ARCHIVER-RAPPORT-PRECEDENT.
+           OPEN INPUT FIC-RAPPORT.
+           IF WS-STATUT-RAPPORT = '00'
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-JOUR
+               STRING 'FIC-RAPPORT-' WS-DATE-JOUR '.txt'
+                   DELIMITED SIZE INTO WS-NOM-FICHIER-ARCHIVE
+               OPEN OUTPUT FIC-ARCHIVE
+               READ FIC-RAPPORT
+                   AT END SET FIC-TERMINE TO TRUE
+               END-READ
+               PERFORM UNTIL FIC-TERMINE
+                   MOVE ENR-RAPPORT TO ENR-ARCHIVE
+                   WRITE ENR-ARCHIVE
+                   READ FIC-RAPPORT
+                       AT END SET FIC-TERMINE TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-FIN-FICHIER
+               CLOSE FIC-ARCHIVE
+               SET ARCHIVE-REUSSIE TO TRUE
+               CLOSE FIC-RAPPORT
+           ELSE
+               DISPLAY 'FIC-RAPPORT.txt introuvable, rien a archiver'
+               CLOSE FIC-RAPPORT
+           END-IF.
+
+      *---------------------------------------------------------------
+       LIRE-PARAMETRES.
+           OPEN INPUT FIC-PARAMS.
+           IF WS-STATUT-PARAMS = '00'
+               READ FIC-PARAMS
+                   AT END
+                       DISPLAY 'FIC-PARAMS-AUGMENT.dat vide, '
+                               'valeurs par defaut conservees'
+                   NOT AT END
+                       MOVE PRM-SEUIL-AUGMENT TO WS-SEUIL-AUGMENT
+                       MOVE PRM-TAUX-AUGMENT  TO WS-TAUX-AUGMENT
+               END-READ
+               CLOSE FIC-PARAMS
+           ELSE
+               DISPLAY 'FIC-PARAMS-AUGMENT.dat introuvable, '
+                       'valeurs par defaut conservees'
+           END-IF.
+
+      *---------------------------------------------------------------
+       OUVRIR-JOURNAL-AUDIT.
+           OPEN EXTEND FIC-AUDIT.
+           IF WS-STATUT-AUDIT NOT = '00'
+               OPEN OUTPUT FIC-AUDIT
+           END-IF.
+
+      *---------------------------------------------------------------
+       OUVRIR-JOURNAL-EXEC.
+           OPEN EXTEND FIC-RUNLOG.
+           IF WS-STATUT-RUNLOG NOT = '00'
+               OPEN OUTPUT FIC-RUNLOG
+           END-IF.
+
       *---------------------------------------------------------------
        TRAITEMENT-EMPLOYE.
            ADD 1 TO WS-COMPTEUR.
+           MOVE EMP-SALAIRE TO WS-SALAIRE-AVANT.
 
-           IF EMP-SALAIRE < WS-SEUIL-AUGMENT
-               COMPUTE EMP-SALAIRE = EMP-SALAIRE * 1.05
-               ADD 1 TO WS-NB-AUGMENTES
-               MOVE ' (+5%)' TO RPT-FLAG
+           IF EMP-SALAIRE NOT NUMERIC OR EMP-SALAIRE = 0
+               PERFORM ECRIRE-EXCEPTION
+               MOVE ' REJET' TO RPT-FLAG
            ELSE
-               MOVE SPACES TO RPT-FLAG
+               ADD EMP-SALAIRE TO WS-TOTAL-AVANT
+               IF EMP-SALAIRE < WS-SEUIL-AUGMENT
+                   COMPUTE EMP-SALAIRE = EMP-SALAIRE * WS-TAUX-AUGMENT
+                   PERFORM ECRIRE-AUDIT-SALAIRE
+                   ADD 1 TO WS-NB-AUGMENTES
+                   MOVE ' (+5%)' TO RPT-FLAG
+               ELSE
+                   MOVE SPACES TO RPT-FLAG
+               END-IF
+               ADD EMP-SALAIRE TO WS-TOTAL-SALAIRES
            END-IF.
 
-           ADD EMP-SALAIRE TO WS-TOTAL-SALAIRES.
+           COMPUTE WS-DELTA-SALAIRE = EMP-SALAIRE - WS-SALAIRE-AVANT.
 
            MOVE WS-COMPTEUR TO RPT-NUMERO.
            STRING EMP-PRENOM DELIMITED SPACE
                   ' '        DELIMITED SIZE
                   EMP-NOM    DELIMITED SPACE
                   INTO RPT-NOM-COMPLET.
+           MOVE WS-SALAIRE-AVANT TO RPT-SALAIRE-AVANT.
            MOVE EMP-SALAIRE TO RPT-SALAIRE.
+           MOVE WS-DELTA-SALAIRE TO RPT-DELTA.
 
            MOVE WS-LIGNE-RAPPORT TO ENR-RAPPORT.
            WRITE ENR-RAPPORT.
+
+      *---------------------------------------------------------------
+       RECONCILIATION.
+           COMPUTE WS-ECART-TOTAL = WS-TOTAL-SALAIRES - WS-TOTAL-AVANT.
+
+           MOVE SPACES TO ENR-RAPPORT.
+           WRITE ENR-RAPPORT.
+           MOVE WS-LIGNE-TITRE TO ENR-RAPPORT.
+           WRITE ENR-RAPPORT.
+
+           MOVE 'Total salaires avant augmentation'
+               TO RCP-LIBELLE.
+           MOVE WS-TOTAL-AVANT TO RCP-MONTANT.
+           MOVE WS-LIGNE-RECAP TO ENR-RAPPORT.
+           WRITE ENR-RAPPORT.
+
+           MOVE 'Total salaires apres augmentation'
+               TO RCP-LIBELLE.
+           MOVE WS-TOTAL-SALAIRES TO RCP-MONTANT.
+           MOVE WS-LIGNE-RECAP TO ENR-RAPPORT.
+           WRITE ENR-RAPPORT.
+
+           MOVE 'Ecart (budget masse salariale)'
+               TO RCP-LIBELLE.
+           MOVE WS-ECART-TOTAL TO RCP-MONTANT.
+           MOVE WS-LIGNE-RECAP TO ENR-RAPPORT.
+           WRITE ENR-RAPPORT.
+
+      *---------------------------------------------------------------
+       ECRIRE-EXCEPTION.
+           ADD 1 TO WS-NB-EXCEPTIONS.
+           MOVE WS-COMPTEUR     TO EXC-NUMERO.
+           MOVE EMP-MATRICULE   TO EXC-MATRICULE.
+           STRING EMP-PRENOM DELIMITED SPACE
+                  ' '        DELIMITED SIZE
+                  EMP-NOM    DELIMITED SPACE
+                  INTO EXC-NOM-COMPLET.
+           MOVE WS-LIGNE-EXCEPTION TO ENR-EXCEPTION.
+           WRITE ENR-EXCEPTION.
+
+      *---------------------------------------------------------------
+       ECRIRE-AUDIT-SALAIRE.
+           MOVE WS-DATE-JOUR      TO AUD-DATE.
+           MOVE WS-HEURE-DEBUT    TO AUD-HEURE.
+           MOVE 'EX08-ECRITURE'   TO AUD-PROGRAMME.
+           MOVE EMP-MATRICULE     TO AUD-MATRICULE.
+           MOVE 'SALAIRE'         TO AUD-CHAMP.
+           MOVE WS-SALAIRE-AVANT  TO AUD-VALEUR-AVANT.
+           MOVE EMP-SALAIRE       TO AUD-VALEUR-APRES.
+           WRITE ENR-AUDIT-SALAIRE.
+           ADD 1 TO WS-NB-AUDITS.
+
+      *---------------------------------------------------------------
+      * Bilan de la nuit batch journalise dans FIC-RUNLOG.dat. Les
+      * employes rejetes (salaire invalide) sont ceux qui n'entrent
+      * pas dans le total traite.
+       ECRIRE-JOURNAL-EXEC.
+           MOVE WS-DATE-JOUR       TO JEX-DATE.
+           MOVE WS-HEURE-DEBUT     TO JEX-HEURE-DEBUT.
+           MOVE WS-HEURE-FIN       TO JEX-HEURE-FIN.
+           MOVE 'EX08-ECRITURE'    TO JEX-PROGRAMME.
+           MOVE WS-COMPTEUR        TO JEX-NB-LUS.
+           COMPUTE JEX-NB-TRAITES = WS-COMPTEUR - WS-NB-EXCEPTIONS.
+           MOVE WS-NB-EXCEPTIONS   TO JEX-NB-REJETES.
+           MOVE WS-DUREE-SECONDES  TO JEX-DUREE-SECONDES.
+           MOVE 0                  TO JEX-CODE-RETOUR.
+           WRITE ENR-JOURNAL-EXEC.
+
+      *---------------------------------------------------------------
+       AFFICHER-PIED-BATCH.
+           COMPUTE WS-SEC-DEBUT =
+               HDB-HEURES * 3600 + HDB-MINUTES * 60 + HDB-SECONDES.
+           COMPUTE WS-SEC-FIN =
+               HFN-HEURES * 3600 + HFN-MINUTES * 60 + HFN-SECONDES.
+           IF WS-SEC-FIN >= WS-SEC-DEBUT
+               COMPUTE WS-DUREE-SECONDES = WS-SEC-FIN - WS-SEC-DEBUT
+           ELSE
+               COMPUTE WS-DUREE-SECONDES =
+                   WS-SEC-FIN + 86400 - WS-SEC-DEBUT
+           END-IF.
+           DISPLAY '================================'.
+           DISPLAY '  Fenetre batch   : ' WS-DUREE-SECONDES
+                   ' seconde(s)'.
+           DISPLAY '  Lignes lues     : ' WS-COMPTEUR.
+           DISPLAY '================================'.
